@@ -0,0 +1,2 @@
+           05  SEQ-KEY             PIC X(01).
+           05  SEQ-LAST-ID         PIC 9(08).
