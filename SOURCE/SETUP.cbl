@@ -1,30 +1,150 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SETUP.
-       
+
+      *>   Reads a control file of new-account records and calls
+      *>   ACCTMGT's OP-CREATE once per line, so this doubles as the
+      *>   branch onboarding loader for opening a batch of accounts,
+      *>   not just a one-time smoke-test account.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWACCT-FILE ASSIGN TO "DATA/new_accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEWACCT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "DATA/setup_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NEWACCT-FILE.
+       01  NEWACCT-RECORD.
+           05  NA-ACCT-ID             PIC 9(05).
+           05  NA-ACCT-NAME           PIC X(30).
+           05  NA-ACCT-BALANCE        PIC 9(09)V99.
+           05  NA-ACCT-TYPE           PIC X(01).
+           05  NA-OVERDRAFT-LIMIT     PIC 9(09)V99.
+           05  NA-CUST-ID             PIC 9(05).
+           05  NA-CURRENCY            PIC X(03).
+           05  NA-ACCT-PIN            PIC X(04).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-LINE-NO            PIC 9(07).
+           05  REJ-ACCT-ID            PIC 9(05).
+           05  REJ-ACCT-NAME          PIC X(30).
+           05  REJ-RESULT-CODE        PIC X(02).
+
        WORKING-STORAGE SECTION.
+       01  WS-NEWACCT-STATUS   PIC X(02).
+       01  WS-REJECT-STATUS    PIC X(02).
+       01  WS-EOF              PIC X(01) VALUE 'N'.
+       01  WS-CURRENT-LINE     PIC 9(07) VALUE 0.
+
        01  WS-OPERATION        PIC X(01) VALUE 'C'.
        01  WS-ACCOUNT-DATA.
-           05  WS-ACCT-ID             PIC 9(05) VALUE 10001.
-           05  WS-ACCT-NAME           PIC X(30) VALUE 'TEST USER'.
-           05  WS-ACCT-BALANCE        PIC S9(09)V99 COMP-3 VALUE 1000.00.
-           05  WS-ACCT-STATUS         PIC X(01) VALUE 'A'.
-           05  WS-ACCT-OPEN-DATE      PIC 9(08) VALUE 20230101.
-           05  WS-FILLER              PIC X(20) VALUE SPACES.
+           05  WS-ACCT-ID             PIC 9(05).
+           05  WS-ACCT-NAME           PIC X(30).
+           05  WS-ACCT-BALANCE        PIC S9(09)V99 COMP-3.
+           05  WS-ACCT-STATUS         PIC X(01).
+           05  WS-ACCT-OPEN-DATE      PIC 9(08).
+           05  WS-ACCT-TYPE           PIC X(01).
+           05  WS-ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  WS-ACCT-CUST-ID        PIC 9(05).
+           05  WS-ACCT-CURRENCY       PIC X(03).
+           05  WS-ACCT-PIN            PIC X(04) VALUE '0000'.
+           05  WS-FILLER              PIC X(01) VALUE SPACES.
        01  WS-RESULT-CODE      PIC X(02).
-       
+       01  WS-BROWSE-FILTER    PIC X(01) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-READ   PIC 9(05) VALUE 0.
+           05  WS-SUCCESS      PIC 9(05) VALUE 0.
+           05  WS-FAIL         PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Creating Test Account 10001...".
-           
+           DISPLAY "Starting Account Setup Load...".
+
+           OPEN INPUT NEWACCT-FILE.
+           IF WS-NEWACCT-STATUS NOT = "00"
+               DISPLAY "Error Opening NEWACCT-FILE. Status: "
+                   WS-NEWACCT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ NEWACCT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-NEW-ACCOUNT-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE NEWACCT-FILE.
+           CLOSE REJECT-FILE.
+
+           DISPLAY "Account Setup Load Complete.".
+           DISPLAY "Total Read: " WS-TOTAL-READ.
+           DISPLAY "Successful: " WS-SUCCESS.
+           DISPLAY "Failed:     " WS-FAIL.
+
+           IF WS-FAIL > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       PROCESS-NEW-ACCOUNT-LINE.
+           ADD 1 TO WS-CURRENT-LINE.
+           ADD 1 TO WS-TOTAL-READ.
+
+           MOVE NA-ACCT-ID TO WS-ACCT-ID.
+           MOVE NA-ACCT-NAME TO WS-ACCT-NAME.
+           MOVE NA-ACCT-BALANCE TO WS-ACCT-BALANCE.
+           MOVE 'A' TO WS-ACCT-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ACCT-OPEN-DATE.
+           MOVE NA-ACCT-TYPE TO WS-ACCT-TYPE.
+           MOVE NA-OVERDRAFT-LIMIT TO WS-ACCT-OVERDRAFT-LIMIT.
+           MOVE NA-CUST-ID TO WS-ACCT-CUST-ID.
+           MOVE NA-CURRENCY TO WS-ACCT-CURRENCY.
+           MOVE SPACES TO WS-FILLER.
+
+           IF NA-ACCT-PIN NOT = SPACES
+               MOVE NA-ACCT-PIN TO WS-ACCT-PIN
+           ELSE
+               MOVE '0000' TO WS-ACCT-PIN
+           END-IF.
+
            CALL "ACCTMGT" USING BY CONTENT WS-OPERATION
                                 BY REFERENCE WS-ACCOUNT-DATA
-                                BY REFERENCE WS-RESULT-CODE.
-                                
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT WS-BROWSE-FILTER.
+
            IF WS-RESULT-CODE = '00'
-               DISPLAY "Account Created Successfully."
+               ADD 1 TO WS-SUCCESS
+               DISPLAY "Line " WS-CURRENT-LINE ": Account "
+                   NA-ACCT-ID " Created"
            ELSE
-               DISPLAY "Error Creating Account. Code: " WS-RESULT-CODE
+               ADD 1 TO WS-FAIL
+               DISPLAY "Line " WS-CURRENT-LINE ": Account "
+                   NA-ACCT-ID " Failed (Code " WS-RESULT-CODE ")"
+               PERFORM WRITE-REJECT-RECORD
            END-IF.
-           
-           STOP RUN.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-CURRENT-LINE TO REJ-LINE-NO.
+           MOVE NA-ACCT-ID TO REJ-ACCT-ID.
+           MOVE NA-ACCT-NAME TO REJ-ACCT-NAME.
+           MOVE WS-RESULT-CODE TO REJ-RESULT-CODE.
+           WRITE REJECT-RECORD.
