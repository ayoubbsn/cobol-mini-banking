@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+
+      *>   Flags every ACCT-ACTIVE account with no trans.dat activity
+      *>   in the last WS-DORMANT-DAYS days, for the regulatory
+      *>   dormancy report. ACCT-FILE is scanned first to buffer the
+      *>   active accounts (the same buffer-then-scan shape FEEPOST
+      *>   uses for its low-balance candidates), then trans.dat is
+      *>   scanned once to find each account's most recent activity
+      *>   date before ACCT-FILE's open-date is used as the fallback
+      *>   for accounts with no transactions on file at all.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "DATA/accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT DORMANT-FILE ASSIGN TO "DATA/dormant_accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DORMANT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID             PIC 9(05).
+           05  ACCT-NAME           PIC X(30).
+           05  ACCT-BALANCE        PIC S9(09)V99 COMP-3.
+           05  ACCT-STATUS         PIC X(01).
+               88 ACCT-ACTIVE      VALUE 'A'.
+               88 ACCT-CLOSED      VALUE 'C'.
+               88 ACCT-FROZEN      VALUE 'F'.
+           05  ACCT-OPEN-DATE      PIC 9(08).
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY TRANS.CPY.
+
+       FD  DORMANT-FILE.
+       01  DORMANT-RECORD.
+           05  DMT-ACCT-ID         PIC 9(05).
+           05  DMT-ACCT-NAME       PIC X(30).
+           05  DMT-LAST-ACTIVITY   PIC 9(08).
+           05  DMT-DAYS-INACTIVE   PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS      PIC X(02).
+       01  WS-ACCT-EOF         PIC X(01) VALUE 'N'.
+       01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-TRANS-EOF        PIC X(01) VALUE 'N'.
+       01  WS-DORMANT-STATUS   PIC X(02).
+
+       01  WS-DORMANT-DAYS     PIC 9(05) VALUE 365.
+       01  WS-TODAY            PIC 9(08).
+       01  WS-TODAY-INT        PIC S9(09).
+       01  WS-CUTOFF-DATE      PIC 9(08).
+
+      *>   Active accounts are buffered here while ACCT-FILE is open,
+      *>   then trans.dat is scanned once with ACCT-FILE closed - the
+      *>   same reason FEEPOST never holds ACCT-FILE and TRANS-FILE
+      *>   open at the same time.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 9999 TIMES
+                   INDEXED BY WS-ACCT-IDX.
+               10  WS-DMT-ACCT-ID      PIC 9(05).
+               10  WS-DMT-ACCT-NAME    PIC X(30).
+               10  WS-DMT-LAST-DATE    PIC 9(08).
+       01  WS-ACCT-COUNT       PIC 9(05) VALUE 0.
+       01  WS-FOUND-IDX        PIC 9(05).
+
+       01  WS-TOTALS.
+           05  WS-ACCTS-CHECKED    PIC 9(05) VALUE 0.
+           05  WS-ACCTS-DORMANT    PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY).
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER(
+               WS-TODAY-INT - WS-DORMANT-DAYS).
+
+           DISPLAY "========================================".
+           DISPLAY "   DORMANT ACCOUNT SCAN - " WS-TODAY.
+           DISPLAY "========================================".
+
+           PERFORM LOAD-ACTIVE-ACCOUNTS.
+
+           IF WS-ACCT-COUNT = 0
+               DISPLAY "No active accounts on file."
+               MOVE 0 TO RETURN-CODE
+               GOBACK.
+
+           PERFORM SCAN-TRANSACTIONS.
+           PERFORM WRITE-DORMANT-REPORT.
+
+           DISPLAY " ".
+           DISPLAY "Accounts Checked: " WS-ACCTS-CHECKED.
+           DISPLAY "Accounts Dormant: " WS-ACCTS-DORMANT.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       LOAD-ACTIVE-ACCOUNTS.
+           OPEN INPUT ACCT-FILE.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Error Opening ACCT-FILE. Status: "
+                   WS-ACCT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       IF ACCT-ACTIVE
+                           PERFORM BUFFER-ONE-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCT-FILE.
+
+       BUFFER-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT.
+           MOVE ACCT-ID TO WS-DMT-ACCT-ID(WS-ACCT-COUNT).
+           MOVE ACCT-NAME TO WS-DMT-ACCT-NAME(WS-ACCT-COUNT).
+           MOVE ACCT-OPEN-DATE TO WS-DMT-LAST-DATE(WS-ACCT-COUNT).
+
+       SCAN-TRANSACTIONS.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "No transaction history on file - using "
+                   "account open dates only."
+               EXIT PARAGRAPH.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       PERFORM UPDATE-LAST-ACTIVITY
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+
+       UPDATE-LAST-ACTIVITY.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               IF WS-DMT-ACCT-ID(WS-ACCT-IDX)
+                       = TRANS-ACCT-ID OF TRANS-RECORD
+                   MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+                   MOVE 9999 TO WS-ACCT-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX > 0
+               AND TRANS-DATE OF TRANS-RECORD
+                   > WS-DMT-LAST-DATE(WS-FOUND-IDX)
+               MOVE TRANS-DATE OF TRANS-RECORD
+                   TO WS-DMT-LAST-DATE(WS-FOUND-IDX)
+           END-IF.
+
+       WRITE-DORMANT-REPORT.
+           OPEN OUTPUT DORMANT-FILE.
+           IF WS-DORMANT-STATUS NOT = "00"
+               DISPLAY "Error Opening DORMANT-FILE. Status: "
+                   WS-DORMANT-STATUS
+               EXIT PARAGRAPH.
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+               ADD 1 TO WS-ACCTS-CHECKED
+               IF WS-DMT-LAST-DATE(WS-ACCT-IDX) < WS-CUTOFF-DATE
+                   PERFORM WRITE-ONE-DORMANT-RECORD
+               END-IF
+           END-PERFORM.
+
+           CLOSE DORMANT-FILE.
+
+       WRITE-ONE-DORMANT-RECORD.
+           ADD 1 TO WS-ACCTS-DORMANT.
+           MOVE WS-DMT-ACCT-ID(WS-ACCT-IDX) TO DMT-ACCT-ID.
+           MOVE WS-DMT-ACCT-NAME(WS-ACCT-IDX) TO DMT-ACCT-NAME.
+           MOVE WS-DMT-LAST-DATE(WS-ACCT-IDX) TO DMT-LAST-ACTIVITY.
+           COMPUTE DMT-DAYS-INACTIVE = WS-TODAY-INT -
+               FUNCTION INTEGER-OF-DATE(WS-DMT-LAST-DATE(WS-ACCT-IDX)).
+           WRITE DORMANT-RECORD.
+           DISPLAY "Dormant: " DMT-ACCT-ID "  " DMT-ACCT-NAME
+               "  Last Activity: " DMT-LAST-ACTIVITY.
