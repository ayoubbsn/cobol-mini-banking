@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTPRT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "DATA/accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID             PIC 9(05).
+           05  ACCT-NAME           PIC X(30).
+           05  ACCT-BALANCE        PIC S9(09)V99 COMP-3.
+           05  ACCT-STATUS         PIC X(01).
+               88 ACCT-ACTIVE      VALUE 'A'.
+               88 ACCT-CLOSED      VALUE 'C'.
+               88 ACCT-FROZEN      VALUE 'F'.
+           05  ACCT-OPEN-DATE      PIC 9(08).
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY TRANS.CPY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS      PIC X(02).
+       01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-ACCT-EOF         PIC X(01) VALUE 'N'.
+       01  WS-TRANS-EOF        PIC X(01) VALUE 'N'.
+       01  WS-TODAY            PIC 9(08).
+
+       01  WS-OPENING-BAL      PIC S9(09)V99.
+       01  WS-TXN-SUM          PIC S9(09)V99.
+       01  WS-LINE-COUNT       PIC 9(05).
+
+       01  WS-BANK-TOTALS.
+           05  WS-BANK-ACCTS   PIC 9(05) VALUE 0.
+           05  WS-BANK-TXNS    PIC 9(07) VALUE 0.
+           05  WS-BANK-DEPOSIT PIC S9(11)V99 VALUE 0.
+           05  WS-BANK-WITHDRW PIC S9(11)V99 VALUE 0.
+           05  WS-BANK-XFER-OUT PIC S9(11)V99 VALUE 0.
+           05  WS-BANK-XFER-IN  PIC S9(11)V99 VALUE 0.
+           05  WS-BANK-OPENING  PIC S9(11)V99 VALUE 0.
+           05  WS-BANK-REVERSED PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           DISPLAY "========================================".
+           DISPLAY "   DAILY ACCOUNT STATEMENTS - " WS-TODAY.
+           DISPLAY "========================================".
+
+           OPEN INPUT ACCT-FILE.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Error Opening ACCT-FILE. Status: "
+                   WS-ACCT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       PERFORM PRINT-ACCOUNT-STATEMENT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCT-FILE.
+
+           PERFORM PRINT-BANK-SUMMARY.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       PRINT-ACCOUNT-STATEMENT.
+           ADD 1 TO WS-BANK-ACCTS.
+           PERFORM COMPUTE-OPENING-BALANCE.
+
+           DISPLAY " ".
+           DISPLAY "Account: " ACCT-ID " (" ACCT-NAME ")".
+           DISPLAY "Opening Balance: " WS-OPENING-BAL.
+
+           MOVE 0 TO WS-LINE-COUNT.
+           OPEN INPUT TRANS-FILE.
+           MOVE 'N' TO WS-TRANS-EOF.
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ACCT-ID = ACCT-ID
+                           AND TRANS-DATE = WS-TODAY
+                           PERFORM PRINT-TRANS-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+
+           IF WS-LINE-COUNT = 0
+               DISPLAY "  (no activity today)"
+           END-IF.
+
+           DISPLAY "Closing Balance: " ACCT-BALANCE.
+           ADD WS-LINE-COUNT TO WS-BANK-TXNS.
+
+       PRINT-TRANS-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           DISPLAY "  " TRANS-ID " " TRANS-TYPE " " TRANS-AMOUNT
+               " " TRANS-TIME " BAL: " TRANS-BALANCE-AFTER.
+
+      *>   TRANS-AMOUNT is stored negative for withdrawals and for the
+      *>   source leg of a transfer (and positive for deposits and the
+      *>   target leg), the same sign convention TXNPROC logs under -
+      *>   so withdrawals are subtracted (turning the negative amount
+      *>   into a positive running total) and a transfer's source and
+      *>   target legs are tracked as separate totals rather than
+      *>   summed together, where they would net to zero. Opening
+      *>   balances and reversals get their own summary lines below
+      *>   rather than being folded back into the category of the
+      *>   entry they reverse, since a reversal record carries
+      *>   no direct indication of that original category.
+           EVALUATE TRUE
+               WHEN TRANS-DEPOSIT
+                   ADD TRANS-AMOUNT TO WS-BANK-DEPOSIT
+               WHEN TRANS-WITHDRAW
+                   SUBTRACT TRANS-AMOUNT FROM WS-BANK-WITHDRW
+               WHEN TRANS-TRANSFER
+                   IF TRANS-AMOUNT < 0
+                       SUBTRACT TRANS-AMOUNT FROM WS-BANK-XFER-OUT
+                   ELSE
+                       ADD TRANS-AMOUNT TO WS-BANK-XFER-IN
+                   END-IF
+               WHEN TRANS-OPEN
+                   ADD TRANS-AMOUNT TO WS-BANK-OPENING
+               WHEN TRANS-REVERSAL
+                   ADD TRANS-AMOUNT TO WS-BANK-REVERSED
+           END-EVALUATE.
+
+       COMPUTE-OPENING-BALANCE.
+           MOVE 0 TO WS-TXN-SUM.
+           OPEN INPUT TRANS-FILE.
+           MOVE 'N' TO WS-TRANS-EOF.
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ACCT-ID = ACCT-ID
+                           AND TRANS-DATE = WS-TODAY
+                           ADD TRANS-AMOUNT TO WS-TXN-SUM
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+
+           COMPUTE WS-OPENING-BAL = ACCT-BALANCE - WS-TXN-SUM.
+
+       PRINT-BANK-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY "   BANK-WIDE SUMMARY - " WS-TODAY.
+           DISPLAY "========================================".
+           DISPLAY "Accounts Processed:   " WS-BANK-ACCTS.
+           DISPLAY "Transactions Today:    " WS-BANK-TXNS.
+           DISPLAY "Total Deposits:        " WS-BANK-DEPOSIT.
+           DISPLAY "Total Withdrawals:     " WS-BANK-WITHDRW.
+           DISPLAY "Total Transfers Out:   " WS-BANK-XFER-OUT.
+           DISPLAY "Total Transfers In:    " WS-BANK-XFER-IN.
+           DISPLAY "Total Opening Balances:" WS-BANK-OPENING.
+           DISPLAY "Total Reversals:       " WS-BANK-REVERSED.
