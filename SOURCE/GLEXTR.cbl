@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTR.
+
+      *>   Summarizes today's trans.dat postings by transaction type
+      *>   and writes a fixed-width extract for the general ledger
+      *>   loader, so end-of-day activity doesn't have to be re-keyed
+      *>   by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "DATA/gl_extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY TRANS.CPY.
+
+       FD  GL-FILE.
+       01  GL-RECORD.
+           05  GL-DATE             PIC 9(08).
+           05  GL-TXN-TYPE         PIC X(01).
+           05  GL-TXN-COUNT        PIC 9(07).
+           05  GL-TOTAL-AMOUNT     PIC S9(11)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-GL-STATUS        PIC X(02).
+       01  WS-TRANS-EOF        PIC X(01) VALUE 'N'.
+       01  WS-TODAY            PIC 9(08).
+       01  WS-IDX              PIC 9(02).
+
+       01  WS-GL-TABLE.
+           05  WS-GL-ENTRY OCCURS 5 TIMES.
+               10  WS-GL-TYPE      PIC X(01).
+               10  WS-GL-COUNT     PIC 9(07) VALUE 0.
+               10  WS-GL-AMOUNT    PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM INITIALIZE-GL-TABLE.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Error Opening TRANS-FILE. Status: "
+                   WS-TRANS-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-DATE OF TRANS-RECORD = WS-TODAY
+                           PERFORM SUMMARIZE-TRANS-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+
+           PERFORM WRITE-GL-EXTRACT.
+
+           IF RETURN-CODE = 0
+               DISPLAY "GL Extract Complete for " WS-TODAY
+           END-IF.
+           GOBACK.
+
+       INITIALIZE-GL-TABLE.
+           MOVE 'D' TO WS-GL-TYPE(1).
+           MOVE 'W' TO WS-GL-TYPE(2).
+           MOVE 'T' TO WS-GL-TYPE(3).
+           MOVE 'O' TO WS-GL-TYPE(4).
+           MOVE 'R' TO WS-GL-TYPE(5).
+
+       SUMMARIZE-TRANS-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+               IF WS-GL-TYPE(WS-IDX) = TRANS-TYPE OF TRANS-RECORD
+                   ADD 1 TO WS-GL-COUNT(WS-IDX)
+                   ADD TRANS-AMOUNT OF TRANS-RECORD
+                       TO WS-GL-AMOUNT(WS-IDX)
+                   MOVE 99 TO WS-IDX
+               END-IF
+           END-PERFORM.
+
+       WRITE-GL-EXTRACT.
+           OPEN OUTPUT GL-FILE.
+           IF WS-GL-STATUS NOT = "00"
+               DISPLAY "Error Opening GL-FILE. Status: " WS-GL-STATUS
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+               MOVE WS-TODAY TO GL-DATE
+               MOVE WS-GL-TYPE(WS-IDX) TO GL-TXN-TYPE
+               MOVE WS-GL-COUNT(WS-IDX) TO GL-TXN-COUNT
+               MOVE WS-GL-AMOUNT(WS-IDX) TO GL-TOTAL-AMOUNT
+               WRITE GL-RECORD
+           END-PERFORM.
+
+           CLOSE GL-FILE.
