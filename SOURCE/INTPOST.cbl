@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "DATA/accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID             PIC 9(05).
+           05  ACCT-NAME           PIC X(30).
+           05  ACCT-BALANCE        PIC S9(09)V99 COMP-3.
+           05  ACCT-STATUS         PIC X(01).
+               88 ACCT-ACTIVE      VALUE 'A'.
+               88 ACCT-CLOSED      VALUE 'C'.
+               88 ACCT-FROZEN      VALUE 'F'.
+           05  ACCT-OPEN-DATE      PIC 9(08).
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS      PIC X(02).
+       01  WS-ACCT-EOF         PIC X(01) VALUE 'N'.
+
+       01  WS-SAVINGS-RATE     PIC V9(04) VALUE 0.0050.
+
+      *>   Savings accounts eligible for interest are buffered here
+      *>   while ACCT-FILE is open, then posted through TXNPROC once
+      *>   the file is closed so the two programs never hold the same
+      *>   file open at the same time.
+       01  WS-ELIGIBLE-TABLE.
+           05  WS-ELIGIBLE-ENTRY OCCURS 9999 TIMES
+                   INDEXED BY WS-ELIGIBLE-IDX.
+               10  WS-ELIGIBLE-ACCT-ID    PIC 9(05).
+               10  WS-ELIGIBLE-AMOUNT     PIC S9(09)V99.
+       01  WS-ELIGIBLE-COUNT      PIC 9(05) VALUE 0.
+
+       01  WS-TXN-TARGET-ID    PIC 9(05) VALUE 0.
+       01  WS-TXN-ORIG-ID      PIC 9(08) VALUE 0.
+       01  WS-RESULT-CODE      PIC X(02).
+
+       01  WS-TOTALS.
+           05  WS-ACCTS-PAID   PIC 9(05) VALUE 0.
+           05  WS-TOTAL-PAID   PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "========================================".
+           DISPLAY "   MONTHLY INTEREST POSTING".
+           DISPLAY "========================================".
+
+           PERFORM BUILD-ELIGIBLE-TABLE.
+           PERFORM POST-ELIGIBLE-INTEREST.
+
+           DISPLAY " ".
+           DISPLAY "Accounts Paid Interest: " WS-ACCTS-PAID.
+           DISPLAY "Total Interest Posted:  " WS-TOTAL-PAID.
+
+           STOP RUN.
+
+       BUILD-ELIGIBLE-TABLE.
+           OPEN INPUT ACCT-FILE.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Error Opening ACCT-FILE. Status: "
+                   WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       IF ACCT-SAVINGS AND ACCT-ACTIVE
+                           PERFORM ADD-ELIGIBLE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCT-FILE.
+
+       ADD-ELIGIBLE-ENTRY.
+           COMPUTE WS-ELIGIBLE-AMOUNT OF WS-ELIGIBLE-ENTRY
+                   (WS-ELIGIBLE-COUNT + 1) ROUNDED =
+               ACCT-BALANCE OF ACCOUNT-RECORD * WS-SAVINGS-RATE.
+
+           IF WS-ELIGIBLE-AMOUNT OF WS-ELIGIBLE-ENTRY
+                   (WS-ELIGIBLE-COUNT + 1) > 0
+               ADD 1 TO WS-ELIGIBLE-COUNT
+               MOVE ACCT-ID OF ACCOUNT-RECORD TO
+                   WS-ELIGIBLE-ACCT-ID OF WS-ELIGIBLE-ENTRY
+                   (WS-ELIGIBLE-COUNT)
+           END-IF.
+
+      *>   Interest is posted through TXNPROC, the same as any other
+      *>   deposit, so it is logged to trans.dat and balance-checked
+      *>   the normal way rather than being rewritten here directly.
+       POST-ELIGIBLE-INTEREST.
+           PERFORM VARYING WS-ELIGIBLE-IDX FROM 1 BY 1
+                   UNTIL WS-ELIGIBLE-IDX > WS-ELIGIBLE-COUNT
+               PERFORM POST-ONE-INTEREST
+           END-PERFORM.
+
+       POST-ONE-INTEREST.
+           CALL "TXNPROC" USING BY CONTENT "D"
+                    BY CONTENT WS-ELIGIBLE-ACCT-ID(WS-ELIGIBLE-IDX)
+                    BY CONTENT WS-TXN-TARGET-ID
+                    BY CONTENT WS-ELIGIBLE-AMOUNT(WS-ELIGIBLE-IDX)
+                    BY REFERENCE WS-RESULT-CODE
+                    BY CONTENT WS-TXN-ORIG-ID.
+
+           IF WS-RESULT-CODE = '00'
+               ADD 1 TO WS-ACCTS-PAID
+               ADD WS-ELIGIBLE-AMOUNT(WS-ELIGIBLE-IDX) TO
+                   WS-TOTAL-PAID
+               DISPLAY "Account " WS-ELIGIBLE-ACCT-ID(WS-ELIGIBLE-IDX)
+                   " credited " WS-ELIGIBLE-AMOUNT(WS-ELIGIBLE-IDX)
+           ELSE
+               DISPLAY "Account " WS-ELIGIBLE-ACCT-ID(WS-ELIGIBLE-IDX)
+                   " interest posting failed. Code: "
+                   WS-RESULT-CODE
+           END-IF.
