@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEEPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "DATA/accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID             PIC 9(05).
+           05  ACCT-NAME           PIC X(30).
+           05  ACCT-BALANCE        PIC S9(09)V99 COMP-3.
+           05  ACCT-STATUS         PIC X(01).
+               88 ACCT-ACTIVE      VALUE 'A'.
+               88 ACCT-CLOSED      VALUE 'C'.
+               88 ACCT-FROZEN      VALUE 'F'.
+           05  ACCT-OPEN-DATE      PIC 9(08).
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS      PIC X(02).
+       01  WS-ACCT-EOF         PIC X(01) VALUE 'N'.
+
+       01  WS-LOW-BALANCE-LIMIT PIC S9(09)V99 COMP-3 VALUE 100.00.
+       01  WS-FEE-AMOUNT         PIC 9(09)V99 VALUE 5.00.
+
+      *>   Accounts below the minimum balance are buffered here while
+      *>   ACCT-FILE is open, then the fee is posted through TXNPROC
+      *>   once the file is closed so the two programs never hold the
+      *>   same file open at the same time.
+       01  WS-FEE-TABLE.
+           05  WS-FEE-ENTRY OCCURS 9999 TIMES
+                   INDEXED BY WS-FEE-IDX.
+               10  WS-FEE-ACCT-ID      PIC 9(05).
+       01  WS-FEE-COUNT        PIC 9(05) VALUE 0.
+
+       01  WS-TXN-TARGET-ID    PIC 9(05) VALUE 0.
+       01  WS-TXN-ORIG-ID      PIC 9(08) VALUE 0.
+       01  WS-RESULT-CODE      PIC X(02).
+
+       01  WS-TOTALS.
+           05  WS-ACCTS-CHARGED PIC 9(05) VALUE 0.
+           05  WS-TOTAL-CHARGED PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "========================================".
+           DISPLAY "   MONTHLY LOW-BALANCE MAINTENANCE FEE".
+           DISPLAY "========================================".
+
+           PERFORM BUILD-FEE-TABLE.
+           PERFORM POST-ALL-FEES.
+
+           DISPLAY " ".
+           DISPLAY "Accounts Charged: " WS-ACCTS-CHARGED.
+           DISPLAY "Total Fees Posted: " WS-TOTAL-CHARGED.
+
+           STOP RUN.
+
+       BUILD-FEE-TABLE.
+           OPEN INPUT ACCT-FILE.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Error Opening ACCT-FILE. Status: "
+                   WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       IF ACCT-ACTIVE AND
+                           ACCT-BALANCE OF ACCOUNT-RECORD
+                               < WS-LOW-BALANCE-LIMIT
+                           PERFORM ADD-FEE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCT-FILE.
+
+       ADD-FEE-ENTRY.
+           ADD 1 TO WS-FEE-COUNT.
+           MOVE ACCT-ID OF ACCOUNT-RECORD TO
+               WS-FEE-ACCT-ID OF WS-FEE-ENTRY(WS-FEE-COUNT).
+
+      *>   The fee is posted through TXNPROC, the same as any other
+      *>   withdrawal, so it is logged to trans.dat and balance/
+      *>   overdraft-checked the normal way rather than being
+      *>   rewritten here directly.
+       POST-ALL-FEES.
+           PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
+                   UNTIL WS-FEE-IDX > WS-FEE-COUNT
+               PERFORM POST-ONE-FEE
+           END-PERFORM.
+
+       POST-ONE-FEE.
+           CALL "TXNPROC" USING BY CONTENT "W"
+                    BY CONTENT WS-FEE-ACCT-ID(WS-FEE-IDX)
+                    BY CONTENT WS-TXN-TARGET-ID
+                    BY CONTENT WS-FEE-AMOUNT
+                    BY REFERENCE WS-RESULT-CODE
+                    BY CONTENT WS-TXN-ORIG-ID.
+
+           IF WS-RESULT-CODE = '00'
+               ADD 1 TO WS-ACCTS-CHARGED
+               ADD WS-FEE-AMOUNT TO WS-TOTAL-CHARGED
+               DISPLAY "Account " WS-FEE-ACCT-ID(WS-FEE-IDX)
+                   " charged " WS-FEE-AMOUNT
+           ELSE
+               DISPLAY "Account " WS-FEE-ACCT-ID(WS-FEE-IDX)
+                   " fee posting failed. Code: " WS-RESULT-CODE
+           END-IF.
