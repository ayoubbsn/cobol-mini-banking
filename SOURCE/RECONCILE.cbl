@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "DATA/accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID             PIC 9(05).
+           05  ACCT-NAME           PIC X(30).
+           05  ACCT-BALANCE        PIC S9(09)V99 COMP-3.
+           05  ACCT-STATUS         PIC X(01).
+               88 ACCT-ACTIVE      VALUE 'A'.
+               88 ACCT-CLOSED      VALUE 'C'.
+               88 ACCT-FROZEN      VALUE 'F'.
+           05  ACCT-OPEN-DATE      PIC 9(08).
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY TRANS.CPY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS      PIC X(02).
+       01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-ACCT-EOF         PIC X(01) VALUE 'N'.
+       01  WS-TRANS-EOF        PIC X(01) VALUE 'N'.
+
+       01  WS-EXPECTED-BAL     PIC S9(09)V99.
+       01  WS-DIFF             PIC S9(09)V99.
+
+       01  WS-TOTALS.
+           05  WS-ACCTS-CHECKED    PIC 9(05) VALUE 0.
+           05  WS-ACCTS-MISMATCHED PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "========================================".
+           DISPLAY "   BALANCE RECONCILIATION".
+           DISPLAY "========================================".
+
+           OPEN INPUT ACCT-FILE.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Error Opening ACCT-FILE. Status: "
+                   WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF
+                   NOT AT END
+                       PERFORM RECONCILE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCT-FILE.
+
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY "Accounts Checked:    " WS-ACCTS-CHECKED.
+           DISPLAY "Accounts Mismatched: " WS-ACCTS-MISMATCHED.
+           DISPLAY "========================================".
+
+           STOP RUN.
+
+      *>   Sums every trans.dat entry for this account (all dates) and
+      *>   compares the result against the live accounts.dat balance.
+       RECONCILE-ACCOUNT.
+           ADD 1 TO WS-ACCTS-CHECKED.
+           MOVE 0 TO WS-EXPECTED-BAL.
+
+           OPEN INPUT TRANS-FILE.
+           MOVE 'N' TO WS-TRANS-EOF.
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ACCT-ID = ACCT-ID
+                           ADD TRANS-AMOUNT TO WS-EXPECTED-BAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+
+           COMPUTE WS-DIFF = ACCT-BALANCE - WS-EXPECTED-BAL.
+
+           IF WS-DIFF NOT = 0
+               ADD 1 TO WS-ACCTS-MISMATCHED
+               DISPLAY "MISMATCH Account " ACCT-ID
+                   " Ledger=" ACCT-BALANCE
+                   " Expected=" WS-EXPECTED-BAL
+                   " Diff=" WS-DIFF
+           END-IF.
