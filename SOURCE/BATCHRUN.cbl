@@ -7,22 +7,115 @@
            SELECT BATCH-FILE ASSIGN TO "DATA/batch_input.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-BATCH-STATUS.
-               
+
+           SELECT CKPT-FILE ASSIGN TO "DATA/batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "DATA/batch_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CTLLOG-FILE ASSIGN TO "DATA/batch_control.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BATCH-FILE.
        01  BATCH-RECORD.
            05  B-TYPE          PIC X(01).
+               88 B-TXN-DEPOSIT   VALUE 'D'.
+               88 B-TXN-WITHDRAW  VALUE 'W'.
+               88 B-TXN-TRANSFER  VALUE 'T'.
+               88 B-TXN-REVERSAL  VALUE 'R'.
+               88 B-NEW-ACCOUNT   VALUE 'N'.
            05  B-ACCT-ID       PIC 9(05).
            05  B-TARGET-ID     PIC 9(05).
            05  B-AMOUNT        PIC 9(09)V99.
-           
+           05  B-ACCT-NAME     PIC X(30).
+           05  B-ACCT-TYPE     PIC X(01).
+           05  B-OVERDRAFT-LIMIT PIC 9(09)V99.
+           05  B-CUST-ID       PIC 9(05).
+           05  B-CURRENCY      PIC X(03).
+           05  B-PIN           PIC X(04).
+      *>   Original TRANS-ID being reversed, for B-TXN-REVERSAL lines
+      *>   only; unused (zero) for every other B-TYPE.
+           05  B-ORIG-TXN-ID   PIC 9(08).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-LINE      PIC 9(07).
+           05  CKPT-TOTAL-READ     PIC 9(05).
+           05  CKPT-SUCCESS        PIC 9(05).
+           05  CKPT-FAIL           PIC 9(05).
+           05  CKPT-STATUS-FLAG    PIC X(01).
+               88 CKPT-COMPLETE    VALUE 'C'.
+               88 CKPT-IN-PROGRESS VALUE 'R'.
+           05  CKPT-RUN-DATE       PIC 9(08).
+
+      *>   Carries every field PROCESS-NEW-ACCOUNT needs, not just the
+      *>   transaction-shaped ones, so a rejected 'N' line in
+      *>   batch_rejects.txt can be corrected and resubmitted without
+      *>   losing the account-creation details that were on the
+      *>   original line.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-LINE-NO         PIC 9(07).
+           05  REJ-TYPE            PIC X(01).
+           05  REJ-ACCT-ID         PIC 9(05).
+           05  REJ-TARGET-ID       PIC 9(05).
+           05  REJ-AMOUNT          PIC 9(09)V99.
+           05  REJ-ACCT-NAME       PIC X(30).
+           05  REJ-RESULT-CODE     PIC X(02).
+           05  REJ-ACCT-TYPE       PIC X(01).
+           05  REJ-OVERDRAFT-LIMIT PIC 9(09)V99.
+           05  REJ-CUST-ID         PIC 9(05).
+           05  REJ-CURRENCY        PIC X(03).
+           05  REJ-PIN             PIC X(04).
+           05  REJ-ORIG-TXN-ID     PIC 9(08).
+
+       FD  CTLLOG-FILE.
+       01  CTLLOG-RECORD.
+           05  CLOG-RUN-DATE       PIC 9(08).
+           05  CLOG-RUN-TIME       PIC 9(06).
+           05  CLOG-INPUT-FILE     PIC X(21).
+           05  CLOG-TOTAL-READ     PIC 9(05).
+           05  CLOG-SUCCESS        PIC 9(05).
+           05  CLOG-FAIL           PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01  WS-BATCH-STATUS     PIC X(02).
+       01  WS-CKPT-STATUS      PIC X(02).
+       01  WS-REJECT-STATUS    PIC X(02).
+       01  WS-CTLLOG-STATUS    PIC X(02).
        01  WS-EOF              PIC X(01) VALUE 'N'.
-       
+
+       01  WS-PARM             PIC X(20) VALUE SPACES.
+       01  WS-RESUME-MODE      PIC X(01) VALUE 'N'.
+       01  WS-RESUME-FROM-LINE PIC 9(07) VALUE 0.
+       01  WS-CURRENT-LINE     PIC 9(07) VALUE 0.
+       01  WS-CKPT-INTERVAL    PIC 9(03) VALUE 50.
+       01  WS-CURRENT-DATE     PIC 9(08).
+       01  WS-CURRENT-TIME     PIC 9(06).
+       01  WS-INPUT-FILE-NAME  PIC X(21) VALUE "DATA/batch_input.txt".
+       01  WS-ALREADY-RUN      PIC X(01) VALUE 'N'.
+
        01  WS-RESULT-CODE      PIC X(02).
-       
+
+       01  WS-NEW-ACCOUNT-DATA.
+           05  WS-NEW-ACCT-ID         PIC 9(05).
+           05  WS-NEW-ACCT-NAME       PIC X(30).
+           05  WS-NEW-ACCT-BALANCE    PIC S9(09)V99 COMP-3.
+           05  WS-NEW-ACCT-STATUS     PIC X(01).
+           05  WS-NEW-ACCT-OPEN-DATE  PIC 9(08).
+           05  WS-NEW-ACCT-TYPE       PIC X(01).
+           05  WS-NEW-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  WS-NEW-CUST-ID         PIC 9(05).
+           05  WS-NEW-CURRENCY        PIC X(03).
+           05  WS-NEW-PIN             PIC X(04).
+           05  WS-NEW-FILLER          PIC X(01).
+
        01  WS-COUNTERS.
            05  WS-TOTAL-READ   PIC 9(05) VALUE 0.
            05  WS-SUCCESS      PIC 9(05) VALUE 0.
@@ -30,14 +123,43 @@
            
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Starting Batch Processing...".
-           
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME.
+
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM(1:6) = "RESUME"
+               MOVE 'Y' TO WS-RESUME-MODE
+               PERFORM LOAD-CHECKPOINT
+           ELSE
+               PERFORM CHECK-ALREADY-RUN
+           END-IF.
+
+           IF WS-ALREADY-RUN = 'Y'
+               DISPLAY "Batch already completed for " WS-CURRENT-DATE
+                   " - rerun refused. Pass RESUME to reprocess."
+               MOVE 4 TO RETURN-CODE
+               GOBACK.
+
+           IF WS-RESUME-MODE = 'Y'
+               DISPLAY "Resuming Batch Processing from line "
+                   WS-RESUME-FROM-LINE "..."
+           ELSE
+               DISPLAY "Starting Batch Processing..."
+           END-IF.
+
            OPEN INPUT BATCH-FILE.
            IF WS-BATCH-STATUS NOT = "00"
-               DISPLAY "Error opening batch file. Status: " WS-BATCH-STATUS
-               STOP RUN
+               DISPLAY "Error opening batch file. Status: "
+                   WS-BATCH-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF.
-           
+
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ BATCH-FILE
                    AT END
@@ -46,29 +168,163 @@
                        PERFORM PROCESS-LINE
                END-READ
            END-PERFORM.
-           
+
            CLOSE BATCH-FILE.
-           
+           CLOSE REJECT-FILE.
+
+           MOVE 'C' TO CKPT-STATUS-FLAG.
+           PERFORM SAVE-CHECKPOINT.
+
            DISPLAY "Batch Processing Complete.".
            DISPLAY "Total Processed: " WS-TOTAL-READ.
            DISPLAY "Successful:      " WS-SUCCESS.
            DISPLAY "Failed:          " WS-FAIL.
-           
-           STOP RUN.
-           
+
+           PERFORM WRITE-CONTROL-LOG.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *>   Appends this run's counters, run date/time, and input file
+      *>   name to DATA/batch_control.log, so there is a durable,
+      *>   cumulative record of every batch window for the auditors,
+      *>   not just whatever scrolled off the console that day.
+       WRITE-CONTROL-LOG.
+           OPEN EXTEND CTLLOG-FILE.
+           IF WS-CTLLOG-STATUS NOT = "00"
+               OPEN OUTPUT CTLLOG-FILE
+           END-IF.
+
+           MOVE WS-CURRENT-DATE TO CLOG-RUN-DATE.
+           MOVE WS-CURRENT-TIME TO CLOG-RUN-TIME.
+           MOVE WS-INPUT-FILE-NAME TO CLOG-INPUT-FILE.
+           MOVE WS-TOTAL-READ TO CLOG-TOTAL-READ.
+           MOVE WS-SUCCESS TO CLOG-SUCCESS.
+           MOVE WS-FAIL TO CLOG-FAIL.
+           WRITE CTLLOG-RECORD.
+
+           CLOSE CTLLOG-FILE.
+
        PROCESS-LINE.
+           ADD 1 TO WS-CURRENT-LINE.
+
+           IF WS-RESUME-MODE = 'Y'
+               AND WS-CURRENT-LINE <= WS-RESUME-FROM-LINE
+               EXIT PARAGRAPH.
+
            ADD 1 TO WS-TOTAL-READ.
-           
-           CALL "TXNPROC" USING BY CONTENT B-TYPE
-                                BY CONTENT B-ACCT-ID
-                                BY CONTENT B-TARGET-ID
-                                BY CONTENT B-AMOUNT
-                                BY REFERENCE WS-RESULT-CODE.
-                                
+
+           IF B-NEW-ACCOUNT
+               PERFORM PROCESS-NEW-ACCOUNT
+           ELSE
+               PERFORM PROCESS-TXN
+           END-IF.
+
            IF WS-RESULT-CODE = '00'
                ADD 1 TO WS-SUCCESS
-               DISPLAY "Line " WS-TOTAL-READ ": Success"
+               DISPLAY "Line " WS-CURRENT-LINE ": Success"
            ELSE
                ADD 1 TO WS-FAIL
-               DISPLAY "Line " WS-TOTAL-READ ": Failed (Code " WS-RESULT-CODE ")"
+               DISPLAY "Line " WS-CURRENT-LINE ": Failed (Code "
+                   WS-RESULT-CODE ")"
+               PERFORM WRITE-REJECT-RECORD
            END-IF.
+
+           IF FUNCTION MOD(WS-CURRENT-LINE, WS-CKPT-INTERVAL) = 0
+               MOVE 'R' TO CKPT-STATUS-FLAG
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "No checkpoint found, starting from line 1."
+               MOVE 'N' TO WS-RESUME-MODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ CKPT-FILE
+               AT END
+                   MOVE 'N' TO WS-RESUME-MODE
+           END-READ.
+           CLOSE CKPT-FILE.
+
+           IF WS-RESUME-MODE = 'Y'
+               MOVE CKPT-LAST-LINE TO WS-RESUME-FROM-LINE
+               MOVE CKPT-TOTAL-READ TO WS-TOTAL-READ
+               MOVE CKPT-SUCCESS TO WS-SUCCESS
+               MOVE CKPT-FAIL TO WS-FAIL
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-CURRENT-LINE TO CKPT-LAST-LINE.
+           MOVE WS-TOTAL-READ TO CKPT-TOTAL-READ.
+           MOVE WS-SUCCESS TO CKPT-SUCCESS.
+           MOVE WS-FAIL TO CKPT-FAIL.
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE.
+
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+      *>   A fresh (non-RESUME) run refuses to start if the checkpoint
+      *>   already shows a completed run for today's date, so the same
+      *>   day's batch_input.txt can never be double-posted by mistake.
+       CHECK-ALREADY-RUN.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               EXIT PARAGRAPH.
+
+           READ CKPT-FILE
+               AT END
+                   CLOSE CKPT-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           CLOSE CKPT-FILE.
+
+           IF CKPT-COMPLETE AND CKPT-RUN-DATE = WS-CURRENT-DATE
+               MOVE 'Y' TO WS-ALREADY-RUN
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-CURRENT-LINE TO REJ-LINE-NO.
+           MOVE B-TYPE TO REJ-TYPE.
+           MOVE B-ACCT-ID TO REJ-ACCT-ID.
+           MOVE B-TARGET-ID TO REJ-TARGET-ID.
+           MOVE B-AMOUNT TO REJ-AMOUNT.
+           MOVE B-ACCT-NAME TO REJ-ACCT-NAME.
+           MOVE WS-RESULT-CODE TO REJ-RESULT-CODE.
+           MOVE B-ACCT-TYPE TO REJ-ACCT-TYPE.
+           MOVE B-OVERDRAFT-LIMIT TO REJ-OVERDRAFT-LIMIT.
+           MOVE B-CUST-ID TO REJ-CUST-ID.
+           MOVE B-CURRENCY TO REJ-CURRENCY.
+           MOVE B-PIN TO REJ-PIN.
+           MOVE B-ORIG-TXN-ID TO REJ-ORIG-TXN-ID.
+           WRITE REJECT-RECORD.
+
+       PROCESS-TXN.
+           CALL "TXNPROC" USING BY CONTENT B-TYPE
+                                BY CONTENT B-ACCT-ID
+                                BY CONTENT B-TARGET-ID
+                                BY CONTENT B-AMOUNT
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT B-ORIG-TXN-ID.
+
+       PROCESS-NEW-ACCOUNT.
+           MOVE B-ACCT-ID TO WS-NEW-ACCT-ID.
+           MOVE B-ACCT-NAME TO WS-NEW-ACCT-NAME.
+           MOVE B-AMOUNT TO WS-NEW-ACCT-BALANCE.
+           MOVE 'A' TO WS-NEW-ACCT-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-NEW-ACCT-OPEN-DATE.
+           MOVE B-ACCT-TYPE TO WS-NEW-ACCT-TYPE.
+           MOVE B-OVERDRAFT-LIMIT TO WS-NEW-OVERDRAFT-LIMIT.
+           MOVE B-CUST-ID TO WS-NEW-CUST-ID.
+           MOVE B-CURRENCY TO WS-NEW-CURRENCY.
+           MOVE B-PIN TO WS-NEW-PIN.
+           MOVE SPACES TO WS-NEW-FILLER.
+
+           CALL "ACCTMGT" USING BY CONTENT "C"
+                                BY CONTENT WS-NEW-ACCOUNT-DATA
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT SPACES.
