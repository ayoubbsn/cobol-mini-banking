@@ -1,11 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
-       
+
+      *>   Transaction history (option 0) reads DATA/trans.dat
+      *>   directly, the same file TXNPROC/ACCTMGT append to, so the
+      *>   file has to be declared here too.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY TRANS.CPY.
+
        WORKING-STORAGE SECTION.
        01  WS-CHOICE           PIC X(01).
        01  WS-EXIT-FLAG        PIC X(01) VALUE 'N'.
-       
+       01  WS-BROWSE-MORE      PIC X(01).
+       01  WS-PIN-OK           PIC X(01).
+       01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-TRANS-EOF        PIC X(01).
+       01  WS-HIST-ACCT-ID     PIC 9(05).
+       01  WS-HIST-COUNT       PIC 9(05).
+       01  WS-BROWSE-FILTER    PIC X(01).
+
        01  WS-ACCOUNT-DATA.
            05  ACCT-ID             PIC 9(05).
            05  ACCT-NAME           PIC X(30).
@@ -15,14 +37,30 @@
                88 ACCT-CLOSED      VALUE 'C'.
                88 ACCT-FROZEN      VALUE 'F'.
            05  ACCT-OPEN-DATE      PIC 9(08).
-           05  FILLER              PIC X(20).
-           
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
        01  WS-TXN-ARGS.
            05  WS-TXN-TYPE         PIC X(01).
            05  WS-TXN-ACCT-ID      PIC 9(05).
            05  WS-TXN-TARGET-ID    PIC 9(05).
            05  WS-TXN-AMOUNT       PIC 9(09)V99.
-           
+       01  WS-TXN-ORIG-ID      PIC 9(08).
+
+       01  WS-CUSTOMER-DATA.
+           05  CUST-ID             PIC 9(05).
+           05  CUST-NAME           PIC X(30).
+           05  CUST-ADDRESS        PIC X(30).
+           05  CUST-STATUS         PIC X(01).
+           05  CUST-ID-DOC-NUMBER  PIC X(20).
+           05  FILLER              PIC X(04).
+
        01  WS-RESULT-CODE      PIC X(02).
        
        PROCEDURE DIVISION.
@@ -36,11 +74,19 @@
                DISPLAY "3. Deposit"
                DISPLAY "4. Withdraw"
                DISPLAY "5. Transfer"
-               DISPLAY "6. Exit"
+               DISPLAY "6. Update Account"
+               DISPLAY "7. Close/Freeze/Reactivate Account"
+               DISPLAY "8. Browse Accounts"
+               DISPLAY "9. Exit"
+               DISPLAY "0. Transaction History"
+               DISPLAY "R. Reverse Transaction"
+               DISPLAY "N. New Customer"
                DISPLAY "Enter Selection: " WITH NO ADVANCING
                ACCEPT WS-CHOICE
-               
+
                EVALUATE WS-CHOICE
+                   WHEN '0'
+                       PERFORM DO-HISTORY
                    WHEN '1'
                        PERFORM DO-CREATE
                    WHEN '2'
@@ -52,7 +98,17 @@
                    WHEN '5'
                        PERFORM DO-TRANSFER
                    WHEN '6'
+                       PERFORM DO-UPDATE
+                   WHEN '7'
+                       PERFORM DO-CLOSE
+                   WHEN '8'
+                       PERFORM DO-BROWSE
+                   WHEN '9'
                        MOVE 'Y' TO WS-EXIT-FLAG
+                   WHEN 'R'
+                       PERFORM DO-REVERSE
+                   WHEN 'N'
+                       PERFORM DO-NEW-CUSTOMER
                    WHEN OTHER
                        DISPLAY "Invalid Option!"
                END-EVALUATE
@@ -64,24 +120,69 @@
            
            STOP RUN.
            
+      *>   Validates ACCT-ID and ACCT-NAME here, before ACCTMGT is ever
+      *>   called, re-prompting on bad input instead of letting a
+      *>   non-numeric ID or blank name go through CREATE-ACCOUNT.
+      *>   ACCTMGT's own ACCT-NAME check (RES-BAD-NAME) stays in place
+      *>   as a second line of defense for any other caller.
        DO-CREATE.
            DISPLAY "Create New Account".
-           DISPLAY "Enter ID (5 digits): " WITH NO ADVANCING.
-           ACCEPT ACCT-ID OF WS-ACCOUNT-DATA.
-           DISPLAY "Enter Name (30 chars): " WITH NO ADVANCING.
-           ACCEPT ACCT-NAME OF WS-ACCOUNT-DATA.
+           MOVE ZEROS TO ACCT-ID OF WS-ACCOUNT-DATA.
+           PERFORM UNTIL ACCT-ID OF WS-ACCOUNT-DATA IS NUMERIC
+                   AND ACCT-ID OF WS-ACCOUNT-DATA > 0
+               DISPLAY "Enter ID (5 digits): " WITH NO ADVANCING
+               ACCEPT ACCT-ID OF WS-ACCOUNT-DATA
+               IF ACCT-ID OF WS-ACCOUNT-DATA NOT NUMERIC
+                       OR ACCT-ID OF WS-ACCOUNT-DATA = 0
+                   DISPLAY "Invalid ID - must be a non-zero number."
+                   MOVE ZEROS TO ACCT-ID OF WS-ACCOUNT-DATA
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO ACCT-NAME OF WS-ACCOUNT-DATA.
+           PERFORM UNTIL ACCT-NAME OF WS-ACCOUNT-DATA NOT = SPACES
+               DISPLAY "Enter Name (30 chars): " WITH NO ADVANCING
+               ACCEPT ACCT-NAME OF WS-ACCOUNT-DATA
+               IF ACCT-NAME OF WS-ACCOUNT-DATA = SPACES
+                   DISPLAY "Invalid Name - must not be blank."
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Account Type (S=Savings, C=Checking): "
+               WITH NO ADVANCING.
+           ACCEPT ACCT-TYPE OF WS-ACCOUNT-DATA.
+           DISPLAY "Overdraft Limit (0 for none): " WITH NO ADVANCING.
+           ACCEPT ACCT-OVERDRAFT-LIMIT OF WS-ACCOUNT-DATA.
+           DISPLAY "Customer ID (0 for no owner on file): "
+               WITH NO ADVANCING.
+           ACCEPT ACCT-CUST-ID OF WS-ACCOUNT-DATA.
+           DISPLAY "Currency Code (e.g. USD): " WITH NO ADVANCING.
+           ACCEPT ACCT-CURRENCY OF WS-ACCOUNT-DATA.
+           DISPLAY "Set a 4-Digit PIN: " WITH NO ADVANCING.
+           ACCEPT ACCT-PIN OF WS-ACCOUNT-DATA.
            MOVE 0 TO ACCT-BALANCE OF WS-ACCOUNT-DATA.
            MOVE 'A' TO ACCT-STATUS OF WS-ACCOUNT-DATA.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-OPEN-DATE OF WS-ACCOUNT-DATA.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO ACCT-OPEN-DATE OF WS-ACCOUNT-DATA.
            
-           CALL "ACCTMGT" USING BY CONTENT "C" 
-                                BY CONTENT WS-ACCOUNT-DATA 
-                                BY REFERENCE WS-RESULT-CODE.
+           CALL "ACCTMGT" USING BY CONTENT "C"
+                                BY CONTENT WS-ACCOUNT-DATA
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT SPACES.
                                 
            IF WS-RESULT-CODE = '00'
                DISPLAY "Account Created Successfully!"
            ELSE
-               DISPLAY "Error Creating Account. Code: " WS-RESULT-CODE
+               IF WS-RESULT-CODE = '05'
+                   DISPLAY "Error: Customer ID Not On File!"
+               ELSE
+                   IF WS-RESULT-CODE = '08'
+                       DISPLAY "Error: Account Name Blank Or Too Short!"
+                   ELSE
+                       DISPLAY "Error Creating Account. Code: "
+                           WS-RESULT-CODE
+                   END-IF
+               END-IF
            END-IF.
 
        DO-INQUIRY.
@@ -89,39 +190,139 @@
            DISPLAY "Enter ID (5 digits): " WITH NO ADVANCING.
            ACCEPT ACCT-ID OF WS-ACCOUNT-DATA.
            
-           CALL "ACCTMGT" USING BY CONTENT "I" 
-                                BY REFERENCE WS-ACCOUNT-DATA 
-                                BY REFERENCE WS-RESULT-CODE.
+           CALL "ACCTMGT" USING BY CONTENT "I"
+                                BY REFERENCE WS-ACCOUNT-DATA
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT SPACES.
                                 
            IF WS-RESULT-CODE = '00'
                DISPLAY "Name:    " ACCT-NAME OF WS-ACCOUNT-DATA
                DISPLAY "Balance: " ACCT-BALANCE OF WS-ACCOUNT-DATA
                DISPLAY "Status:  " ACCT-STATUS OF WS-ACCOUNT-DATA
+               DISPLAY "Type:    " ACCT-TYPE OF WS-ACCOUNT-DATA
+               DISPLAY "Overdraft Limit: "
+                   ACCT-OVERDRAFT-LIMIT OF WS-ACCOUNT-DATA
+               DISPLAY "Customer ID:     "
+                   ACCT-CUST-ID OF WS-ACCOUNT-DATA
+               DISPLAY "Currency:        "
+                   ACCT-CURRENCY OF WS-ACCOUNT-DATA
            ELSE
-               DISPLAY "Account Not Found or Error. Code: " WS-RESULT-CODE
+               DISPLAY "Account Not Found or Error. Code: "
+                   WS-RESULT-CODE
            END-IF.
 
+       DO-UPDATE.
+           DISPLAY "Update Account".
+           DISPLAY "Enter ID (5 digits): " WITH NO ADVANCING.
+           ACCEPT ACCT-ID OF WS-ACCOUNT-DATA.
+           DISPLAY "Enter New Name (30 chars): " WITH NO ADVANCING.
+           ACCEPT ACCT-NAME OF WS-ACCOUNT-DATA.
+           DISPLAY "Enter New Overdraft Limit: " WITH NO ADVANCING.
+           ACCEPT ACCT-OVERDRAFT-LIMIT OF WS-ACCOUNT-DATA.
+           DISPLAY "Enter New Customer ID (0 for no owner on file): "
+               WITH NO ADVANCING.
+           ACCEPT ACCT-CUST-ID OF WS-ACCOUNT-DATA.
+
+           CALL "ACCTMGT" USING BY CONTENT "U"
+                                BY CONTENT WS-ACCOUNT-DATA
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT SPACES.
+
+           IF WS-RESULT-CODE = '00'
+               DISPLAY "Account Updated Successfully!"
+           ELSE
+               IF WS-RESULT-CODE = '05'
+                   DISPLAY "Error: Customer ID Not On File!"
+               ELSE
+                   DISPLAY "Error Updating Account. Code: "
+                       WS-RESULT-CODE
+               END-IF
+           END-IF.
+
+       DO-CLOSE.
+           DISPLAY "Close/Freeze/Reactivate Account".
+           DISPLAY "Enter ID (5 digits): " WITH NO ADVANCING.
+           ACCEPT ACCT-ID OF WS-ACCOUNT-DATA.
+           DISPLAY "Enter New Status (A=Reactivate, C=Close, "
+               "F=Freeze): " WITH NO ADVANCING.
+           ACCEPT ACCT-STATUS OF WS-ACCOUNT-DATA.
+
+           CALL "ACCTMGT" USING BY CONTENT "X"
+                                BY CONTENT WS-ACCOUNT-DATA
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT SPACES.
+
+           IF WS-RESULT-CODE = '00'
+               DISPLAY "Account Status Updated Successfully!"
+           ELSE
+               DISPLAY "Error Updating Status. Code: " WS-RESULT-CODE
+           END-IF.
+
+      *>   Pages through ACCT-FILE in ACCT-ID order via ACCTMGT's
+      *>   OP-BROWSE, one record per call, instead of requiring the
+      *>   caller to already know an exact ID.
+       DO-BROWSE.
+           DISPLAY "Account Browse".
+           DISPLAY "Starting ID (0 for beginning): " WITH NO ADVANCING.
+           ACCEPT ACCT-ID OF WS-ACCOUNT-DATA.
+           DISPLAY "Filter by Status (A/F/C, blank for all): "
+               WITH NO ADVANCING.
+           ACCEPT WS-BROWSE-FILTER.
+           MOVE 'Y' TO WS-BROWSE-MORE.
+
+           PERFORM UNTIL WS-BROWSE-MORE NOT = 'Y'
+               CALL "ACCTMGT" USING BY CONTENT "B"
+                                    BY REFERENCE WS-ACCOUNT-DATA
+                                    BY REFERENCE WS-RESULT-CODE
+                                    BY CONTENT WS-BROWSE-FILTER
+
+               IF WS-RESULT-CODE = '00'
+                   DISPLAY ACCT-ID OF WS-ACCOUNT-DATA "  "
+                       ACCT-NAME OF WS-ACCOUNT-DATA "  "
+                       ACCT-BALANCE OF WS-ACCOUNT-DATA "  "
+                       ACCT-STATUS OF WS-ACCOUNT-DATA
+                   COMPUTE ACCT-ID OF WS-ACCOUNT-DATA =
+                       ACCT-ID OF WS-ACCOUNT-DATA + 1
+                       ON SIZE ERROR
+                           DISPLAY "-- End of Account List --"
+                           MOVE 'N' TO WS-BROWSE-MORE
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "-- End of Account List --"
+                   MOVE 'N' TO WS-BROWSE-MORE
+               END-IF
+           END-PERFORM.
+
        DO-DEPOSIT.
            MOVE 'D' TO WS-TXN-TYPE.
            PERFORM GET-TXN-COMMON-INPUT.
-           
+
+           MOVE 0 TO WS-TXN-ORIG-ID.
            CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
                                 BY CONTENT WS-TXN-ACCT-ID
                                 BY CONTENT WS-TXN-TARGET-ID
                                 BY CONTENT WS-TXN-AMOUNT
-                                BY REFERENCE WS-RESULT-CODE.
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT WS-TXN-ORIG-ID.
            PERFORM SHOW-RESULT.
 
        DO-WITHDRAW.
            MOVE 'W' TO WS-TXN-TYPE.
            PERFORM GET-TXN-COMMON-INPUT.
-           
-           CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
-                                BY CONTENT WS-TXN-ACCT-ID
-                                BY CONTENT WS-TXN-TARGET-ID
-                                BY CONTENT WS-TXN-AMOUNT
-                                BY REFERENCE WS-RESULT-CODE.
-           PERFORM SHOW-RESULT.
+           PERFORM VERIFY-PIN-CHALLENGE.
+
+           IF WS-PIN-OK = 'Y'
+               MOVE 0 TO WS-TXN-ORIG-ID
+               CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
+                                    BY CONTENT WS-TXN-ACCT-ID
+                                    BY CONTENT WS-TXN-TARGET-ID
+                                    BY CONTENT WS-TXN-AMOUNT
+                                    BY REFERENCE WS-RESULT-CODE
+                                    BY CONTENT WS-TXN-ORIG-ID
+               PERFORM SHOW-RESULT
+           ELSE
+               DISPLAY "PIN Verification Failed - Transaction Cancelled"
+           END-IF.
 
        DO-TRANSFER.
            MOVE 'T' TO WS-TXN-TYPE.
@@ -131,13 +332,76 @@
            ACCEPT WS-TXN-TARGET-ID.
            DISPLAY "Amount: " WITH NO ADVANCING.
            ACCEPT WS-TXN-AMOUNT.
-           
-           CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
-                                BY CONTENT WS-TXN-ACCT-ID
-                                BY CONTENT WS-TXN-TARGET-ID
-                                BY CONTENT WS-TXN-AMOUNT
+           PERFORM VERIFY-PIN-CHALLENGE.
+
+           IF WS-PIN-OK = 'Y'
+               MOVE 0 TO WS-TXN-ORIG-ID
+               CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
+                                    BY CONTENT WS-TXN-ACCT-ID
+                                    BY CONTENT WS-TXN-TARGET-ID
+                                    BY CONTENT WS-TXN-AMOUNT
+                                    BY REFERENCE WS-RESULT-CODE
+                                    BY CONTENT WS-TXN-ORIG-ID
+               PERFORM SHOW-RESULT
+           ELSE
+               DISPLAY "PIN Verification Failed - Transaction Cancelled"
+           END-IF.
+
+      *>   Reverses a previously-posted transaction by TRANS-ID.
+      *>   PIN-challenged the same as a withdrawal/transfer, since a
+      *>   reversal moves money the same way those do. The original
+      *>   TRANS-ID is carried in WS-TXN-ORIG-ID, a dedicated field,
+      *>   rather than WS-TXN-TARGET-ID, since TRANS-ID is 8 digits.
+       DO-REVERSE.
+           MOVE 'R' TO WS-TXN-TYPE.
+           DISPLAY "Account ID: " WITH NO ADVANCING.
+           ACCEPT WS-TXN-ACCT-ID.
+           DISPLAY "Original Transaction ID: " WITH NO ADVANCING.
+           ACCEPT WS-TXN-ORIG-ID.
+           MOVE 0 TO WS-TXN-TARGET-ID.
+           MOVE 0 TO WS-TXN-AMOUNT.
+           PERFORM VERIFY-PIN-CHALLENGE.
+
+           IF WS-PIN-OK = 'Y'
+               CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
+                                    BY CONTENT WS-TXN-ACCT-ID
+                                    BY CONTENT WS-TXN-TARGET-ID
+                                    BY CONTENT WS-TXN-AMOUNT
+                                    BY REFERENCE WS-RESULT-CODE
+                                    BY CONTENT WS-TXN-ORIG-ID
+               PERFORM SHOW-RESULT
+           ELSE
+               DISPLAY "PIN Verification Failed - Transaction Cancelled"
+           END-IF.
+
+      *>   Adds a new customer on file through CUSTMGT, the same way
+      *>   DO-CREATE adds an account through ACCTMGT.
+       DO-NEW-CUSTOMER.
+           DISPLAY "New Customer".
+           DISPLAY "Enter Customer ID (5 digits): " WITH NO ADVANCING.
+           ACCEPT CUST-ID OF WS-CUSTOMER-DATA.
+           DISPLAY "Enter Name (30 chars): " WITH NO ADVANCING.
+           ACCEPT CUST-NAME OF WS-CUSTOMER-DATA.
+           DISPLAY "Enter Address (30 chars): " WITH NO ADVANCING.
+           ACCEPT CUST-ADDRESS OF WS-CUSTOMER-DATA.
+           DISPLAY "Enter ID Document Number: " WITH NO ADVANCING.
+           ACCEPT CUST-ID-DOC-NUMBER OF WS-CUSTOMER-DATA.
+           MOVE 'A' TO CUST-STATUS OF WS-CUSTOMER-DATA.
+
+           CALL "CUSTMGT" USING BY CONTENT "C"
+                                BY CONTENT WS-CUSTOMER-DATA
                                 BY REFERENCE WS-RESULT-CODE.
-           PERFORM SHOW-RESULT.
+
+           IF WS-RESULT-CODE = '00'
+               DISPLAY "Customer Added Successfully!"
+           ELSE
+               IF WS-RESULT-CODE = '01'
+                   DISPLAY "Error: Customer ID Already On File!"
+               ELSE
+                   DISPLAY "Error Adding Customer. Code: "
+                       WS-RESULT-CODE
+               END-IF
+           END-IF.
 
        GET-TXN-COMMON-INPUT.
            DISPLAY "Account ID: " WITH NO ADVANCING.
@@ -145,7 +409,28 @@
            MOVE 0 TO WS-TXN-TARGET-ID.
            DISPLAY "Amount: " WITH NO ADVANCING.
            ACCEPT WS-TXN-AMOUNT.
-           
+
+      *>   Challenges for the source account's PIN ahead of any debit
+      *>   (withdrawal or transfer) so knowing an account ID alone is
+      *>   no longer enough to move money out of it. WS-ACCOUNT-DATA
+      *>   is reused to carry the ID/PIN pair to ACCTMGT's OP-VERIFY-PIN
+      *>   rather than widening the CALL with new fields.
+       VERIFY-PIN-CHALLENGE.
+           MOVE WS-TXN-ACCT-ID TO ACCT-ID OF WS-ACCOUNT-DATA.
+           DISPLAY "Enter PIN: " WITH NO ADVANCING.
+           ACCEPT ACCT-PIN OF WS-ACCOUNT-DATA.
+
+           CALL "ACCTMGT" USING BY CONTENT "V"
+                                BY CONTENT WS-ACCOUNT-DATA
+                                BY REFERENCE WS-RESULT-CODE
+                                BY CONTENT SPACES.
+
+           IF WS-RESULT-CODE = '00'
+               MOVE 'Y' TO WS-PIN-OK
+           ELSE
+               MOVE 'N' TO WS-PIN-OK
+           END-IF.
+
        SHOW-RESULT.
            IF WS-RESULT-CODE = '00'
                DISPLAY "Transaction Successful!"
@@ -153,6 +438,63 @@
                IF WS-RESULT-CODE = '10'
                    DISPLAY "Insufficient Funds!"
                ELSE
-                   DISPLAY "Error: " WS-RESULT-CODE
+                   IF WS-RESULT-CODE = '06'
+                       DISPLAY "Currency Mismatch Between Accounts!"
+                   ELSE
+                       IF WS-RESULT-CODE = '11'
+                           DISPLAY "Daily Withdrawal Limit Exceeded!"
+                       ELSE
+                           IF WS-RESULT-CODE = '12'
+                               DISPLAY "Transaction Already Reversed "
+                                   "or Is Itself a Reversal!"
+                           ELSE
+                               DISPLAY "Error: " WS-RESULT-CODE
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
+
+      *>   Scans DATA/trans.dat start-to-end for the requested account,
+      *>   the same full-file scan STMTPRT/RECONCILE already make over
+      *>   this file - trans.dat stays LINE SEQUENTIAL for this rather
+      *>   than being reorganized around ACCT-ID, since every other
+      *>   program that reads it (STMTPRT, RECONCILE, GLEXTR, FEEPOST,
+      *>   INTPOST) depends on that plain append-only layout too.
+       DO-HISTORY.
+           DISPLAY "Transaction History".
+           DISPLAY "Enter Account ID (5 digits): " WITH NO ADVANCING.
+           ACCEPT WS-HIST-ACCT-ID.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Error Opening Transaction File. Status: "
+                   WS-TRANS-STATUS
+               EXIT PARAGRAPH.
+
+           MOVE 'N' TO WS-TRANS-EOF.
+           MOVE 0 TO WS-HIST-COUNT.
+           DISPLAY "Date      Typ  Amount          Balance After".
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ACCT-ID OF TRANS-RECORD
+                               = WS-HIST-ACCT-ID
+                           ADD 1 TO WS-HIST-COUNT
+                           DISPLAY TRANS-DATE OF TRANS-RECORD "  "
+                               TRANS-TYPE OF TRANS-RECORD "    "
+                               TRANS-AMOUNT OF TRANS-RECORD "  "
+                               TRANS-BALANCE-AFTER OF TRANS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+
+           IF WS-HIST-COUNT = 0
+               DISPLAY "No transaction history found for this "
+                   "account."
+           END-IF.
