@@ -9,7 +9,27 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-ACCT-STATUS.
-               
+
+           SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT SEQ-FILE ASSIGN TO "DATA/trans_seq.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-KEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "DATA/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "DATA/acct_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
@@ -22,16 +42,75 @@
                88 ACCT-CLOSED      VALUE 'C'.
                88 ACCT-FROZEN      VALUE 'F'.
            05  ACCT-OPEN-DATE      PIC 9(08).
-           05  FILLER              PIC X(20).
-           
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY TRANS.CPY.
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           COPY SEQ.CPY.
+
+      *>   Read-only lookup so CREATE-ACCOUNT can confirm a supplied
+      *>   owner actually exists in CUSTOMER-FILE before linking to it.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID             PIC 9(05).
+           05  CUST-NAME           PIC X(30).
+           05  CUST-ADDRESS        PIC X(30).
+           05  CUST-STATUS         PIC X(01).
+               88 CUST-ACTIVE      VALUE 'A'.
+               88 CUST-CLOSED      VALUE 'C'.
+           05  CUST-ID-DOC-NUMBER  PIC X(20).
+           05  FILLER              PIC X(04).
+
+      *>   Maintenance audit trail - one entry per successful create,
+      *>   update, or close/freeze, the same way TXNPROC logs every
+      *>   posted transaction to trans.dat.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-ID            PIC 9(08).
+           05  AUDIT-ACCT-ID       PIC 9(05).
+           05  AUDIT-OPERATION     PIC X(01).
+               88 AUDIT-CREATE     VALUE 'C'.
+               88 AUDIT-UPDATE     VALUE 'U'.
+               88 AUDIT-CLOSE      VALUE 'X'.
+               88 AUDIT-REACTIVATE VALUE 'R'.
+               88 AUDIT-INQUIRY    VALUE 'I'.
+           05  AUDIT-OLD-STATUS    PIC X(01).
+           05  AUDIT-NEW-STATUS    PIC X(01).
+           05  AUDIT-DATE          PIC 9(08).
+           05  AUDIT-TIME          PIC 9(06).
+           05  AUDIT-RESULT-CODE   PIC X(02).
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS      PIC X(02).
-       
+       01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-SEQ-STATUS       PIC X(02).
+       01  WS-CUST-STATUS      PIC X(02).
+       01  WS-AUDIT-STATUS     PIC X(02).
+       01  WS-CURRENT-DATE     PIC 9(08).
+       01  WS-CURRENT-TIME     PIC 9(06).
+       01  WS-OLD-ACCT-STATUS  PIC X(01).
+       01  WS-BROWSE-DONE      PIC X(01).
+
        LINKAGE SECTION.
        01  LS-OPERATION        PIC X(01).
            88 OP-CREATE        VALUE 'C'.
            88 OP-INQUIRY       VALUE 'I'.
-           
+           88 OP-UPDATE        VALUE 'U'.
+           88 OP-CLOSE         VALUE 'X'.
+           88 OP-BROWSE        VALUE 'B'.
+           88 OP-VERIFY-PIN    VALUE 'V'.
+
        01  LS-ACCOUNT-DATA.
            05  L-ACCT-ID             PIC 9(05).
            05  L-ACCT-NAME           PIC X(30).
@@ -41,67 +120,386 @@
                88 L-ACCT-CLOSED      VALUE 'C'.
                88 L-ACCT-FROZEN      VALUE 'F'.
            05  L-ACCT-OPEN-DATE      PIC 9(08).
-           05  L-FILLER              PIC X(20).
-           
+           05  L-ACCT-TYPE           PIC X(01).
+               88 L-ACCT-SAVINGS     VALUE 'S'.
+               88 L-ACCT-CHECKING    VALUE 'C'.
+           05  L-ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  L-ACCT-CUST-ID        PIC 9(05).
+           05  L-ACCT-CURRENCY       PIC X(03).
+           05  L-ACCT-PIN            PIC X(04).
+           05  L-FILLER              PIC X(01).
+
        01  LS-RESULT-CODE      PIC X(02).
            88 RES-OK           VALUE '00'.
            88 RES-DUP          VALUE '01'.
            88 RES-NOT-FOUND    VALUE '02'.
+           88 RES-BAD-STATUS   VALUE '03'.
+           88 RES-NO-CUSTOMER  VALUE '05'.
+           88 RES-BAD-PIN      VALUE '07'.
+           88 RES-BAD-NAME     VALUE '08'.
            88 RES-ERROR        VALUE '99'.
-           
-       PROCEDURE DIVISION USING LS-OPERATION LS-ACCOUNT-DATA LS-RESULT-CODE.
+
+      *>   OP-BROWSE only: restricts BROWSE-ACCOUNT to accounts whose
+      *>   ACCT-STATUS matches this value (e.g. 'F' to list frozen
+      *>   accounts); SPACE means no filter, return the next account
+      *>   regardless of status. A dedicated trailing parameter rather
+      *>   than a new field inside LS-ACCOUNT-DATA, since every other
+      *>   caller of this CALL interface would otherwise need its
+      *>   LS-ACCOUNT-DATA-sized argument padded to match.
+       01  LS-BROWSE-STATUS-FILTER PIC X(01).
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-ACCOUNT-DATA
+               LS-RESULT-CODE LS-BROWSE-STATUS-FILTER.
        MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME.
+
            OPEN I-O ACCT-FILE.
            IF WS-ACCT-STATUS = "35" THEN
                OPEN OUTPUT ACCT-FILE
                CLOSE ACCT-FILE
                OPEN I-O ACCT-FILE
            END-IF.
-           
+
+           OPEN EXTEND TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+               CLOSE ACCT-FILE
+               MOVE '99' TO LS-RESULT-CODE
+               GOBACK
+           END-IF.
+
+           OPEN I-O SEQ-FILE.
+           IF WS-SEQ-STATUS = "35" THEN
+               OPEN OUTPUT SEQ-FILE
+               CLOSE SEQ-FILE
+               OPEN I-O SEQ-FILE
+           END-IF.
+
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUST-STATUS = "35" THEN
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
            EVALUATE TRUE
                WHEN OP-CREATE
                    PERFORM CREATE-ACCOUNT
                WHEN OP-INQUIRY
                    PERFORM INQUIRY-ACCOUNT
+               WHEN OP-UPDATE
+                   PERFORM UPDATE-ACCOUNT
+               WHEN OP-CLOSE
+                   PERFORM CLOSE-ACCOUNT
+               WHEN OP-BROWSE
+                   PERFORM BROWSE-ACCOUNT
+               WHEN OP-VERIFY-PIN
+                   PERFORM VERIFY-PIN
                WHEN OTHER
                    MOVE '99' TO LS-RESULT-CODE
            END-EVALUATE.
-           
+
            CLOSE ACCT-FILE.
+           CLOSE TRANS-FILE.
+           CLOSE SEQ-FILE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE AUDIT-FILE.
            GOBACK.
            
+      *>   A CUST-ID of zero means the account has no linked owner;
+      *>   any other value must already exist in CUSTOMER-FILE.
+      *>   AUDIT-OPERATION/OLD-STATUS/NEW-STATUS are the same for every
+      *>   outcome of a create attempt, so they are set once here and
+      *>   LOG-AUDIT is performed from every exit point below, not
+      *>   just the success branch, so rejected attempts leave a
+      *>   trail too.
        CREATE-ACCOUNT.
+           MOVE 'C' TO AUDIT-OPERATION.
+           MOVE SPACES TO AUDIT-OLD-STATUS.
+           MOVE L-ACCT-STATUS TO AUDIT-NEW-STATUS.
+
+           IF L-ACCT-NAME = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(L-ACCT-NAME)) < 2
+               MOVE '08' TO LS-RESULT-CODE
+               MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+               PERFORM LOG-AUDIT
+               EXIT PARAGRAPH.
+
+           IF L-ACCT-CUST-ID NOT = 0
+               MOVE L-ACCT-CUST-ID TO CUST-ID OF CUSTOMER-RECORD
+               READ CUSTOMER-FILE KEY IS CUST-ID
+                   INVALID KEY
+                       MOVE '05' TO LS-RESULT-CODE
+                       MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+                       PERFORM LOG-AUDIT
+                       EXIT PARAGRAPH
+               END-READ
+           END-IF.
+
            MOVE L-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
            MOVE L-ACCT-NAME TO ACCT-NAME OF ACCOUNT-RECORD.
            MOVE L-ACCT-BALANCE TO ACCT-BALANCE OF ACCOUNT-RECORD.
            MOVE L-ACCT-STATUS TO ACCT-STATUS OF ACCOUNT-RECORD.
            MOVE L-ACCT-OPEN-DATE TO ACCT-OPEN-DATE OF ACCOUNT-RECORD.
-           
+           MOVE L-ACCT-TYPE TO ACCT-TYPE OF ACCOUNT-RECORD.
+           MOVE L-ACCT-OVERDRAFT-LIMIT TO
+               ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD.
+           MOVE L-ACCT-CUST-ID TO ACCT-CUST-ID OF ACCOUNT-RECORD.
+           MOVE L-ACCT-CURRENCY TO ACCT-CURRENCY OF ACCOUNT-RECORD.
+           MOVE L-ACCT-PIN TO ACCT-PIN OF ACCOUNT-RECORD.
+
            WRITE ACCOUNT-RECORD.
-           
+
            EVALUATE WS-ACCT-STATUS
                WHEN "00"
                    MOVE '00' TO LS-RESULT-CODE
+                   IF L-ACCT-BALANCE NOT = 0
+                       PERFORM LOG-OPENING-BALANCE
+                   END-IF
                WHEN "22"
                    MOVE '01' TO LS-RESULT-CODE
                WHEN OTHER
                    MOVE '99' TO LS-RESULT-CODE
            END-EVALUATE.
+           MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE.
+           PERFORM LOG-AUDIT.
+
+      *>   Records the account's starting balance as an 'O' (Open)
+      *>   entry in trans.dat so reconciliation can treat the sum of
+      *>   trans.dat rows for an account as its complete history.
+       LOG-OPENING-BALANCE.
+           MOVE L-ACCT-ID TO TRANS-ACCT-ID OF TRANS-RECORD.
+           MOVE 'O' TO TRANS-TYPE OF TRANS-RECORD.
+           MOVE L-ACCT-BALANCE TO TRANS-AMOUNT OF TRANS-RECORD.
+           MOVE WS-CURRENT-DATE TO TRANS-DATE OF TRANS-RECORD.
+           MOVE WS-CURRENT-TIME TO TRANS-TIME OF TRANS-RECORD.
+           MOVE 0 TO TRANS-REF-ID OF TRANS-RECORD.
+           MOVE L-ACCT-BALANCE TO TRANS-BALANCE-AFTER OF TRANS-RECORD.
+
+           PERFORM GET-NEXT-TRANS-ID.
+           MOVE SEQ-LAST-ID TO TRANS-ID OF TRANS-RECORD.
+
+           WRITE TRANS-RECORD.
+
+       GET-NEXT-TRANS-ID.
+           MOVE '1' TO SEQ-KEY.
+           READ SEQ-FILE
+               INVALID KEY
+                   MOVE 0 TO SEQ-LAST-ID
+                   WRITE SEQ-RECORD.
+
+           ADD 1 TO SEQ-LAST-ID.
+           REWRITE SEQ-RECORD.
+
+      *>   Audit IDs are drawn from the same shared sequence file as
+      *>   TRANS-ID, keyed under '2' so the two sequences never collide.
+       GET-NEXT-AUDIT-ID.
+           MOVE '2' TO SEQ-KEY.
+           READ SEQ-FILE
+               INVALID KEY
+                   MOVE 0 TO SEQ-LAST-ID
+                   WRITE SEQ-RECORD.
 
+           ADD 1 TO SEQ-LAST-ID.
+           REWRITE SEQ-RECORD.
+
+       LOG-AUDIT.
+           MOVE L-ACCT-ID TO AUDIT-ACCT-ID.
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+
+           PERFORM GET-NEXT-AUDIT-ID.
+           MOVE SEQ-LAST-ID TO AUDIT-ID.
+
+           WRITE AUDIT-RECORD.
+
+      *>   Every inquiry attempt is logged too, not just creates and
+      *>   updates, with AUDIT-OPERATION 'I' and no real status change
+      *>   (AUDIT-OLD-STATUS/AUDIT-NEW-STATUS left blank).
        INQUIRY-ACCOUNT.
+           MOVE 'I' TO AUDIT-OPERATION.
+           MOVE SPACES TO AUDIT-OLD-STATUS.
+           MOVE SPACES TO AUDIT-NEW-STATUS.
+
            MOVE L-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
            READ ACCT-FILE KEY IS ACCT-ID
-           
+
            EVALUATE WS-ACCT-STATUS
                WHEN "00"
                    MOVE ACCT-ID OF ACCOUNT-RECORD TO L-ACCT-ID
                    MOVE ACCT-NAME OF ACCOUNT-RECORD TO L-ACCT-NAME
                    MOVE ACCT-BALANCE OF ACCOUNT-RECORD TO L-ACCT-BALANCE
                    MOVE ACCT-STATUS OF ACCOUNT-RECORD TO L-ACCT-STATUS
-                   MOVE ACCT-OPEN-DATE OF ACCOUNT-RECORD TO L-ACCT-OPEN-DATE
+                   MOVE ACCT-OPEN-DATE OF ACCOUNT-RECORD
+                       TO L-ACCT-OPEN-DATE
+                   MOVE ACCT-TYPE OF ACCOUNT-RECORD TO L-ACCT-TYPE
+                   MOVE ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD
+                       TO L-ACCT-OVERDRAFT-LIMIT
+                   MOVE ACCT-CUST-ID OF ACCOUNT-RECORD TO L-ACCT-CUST-ID
+                   MOVE ACCT-CURRENCY OF ACCOUNT-RECORD
+                       TO L-ACCT-CURRENCY
+                   MOVE ACCT-STATUS OF ACCOUNT-RECORD
+                       TO AUDIT-NEW-STATUS
                    MOVE '00' TO LS-RESULT-CODE
                WHEN "23"
                    MOVE '02' TO LS-RESULT-CODE
                WHEN OTHER
                    MOVE '99' TO LS-RESULT-CODE
            END-EVALUATE.
+           MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE.
+           PERFORM LOG-AUDIT.
+
+       UPDATE-ACCOUNT.
+           MOVE 'U' TO AUDIT-OPERATION.
+
+           MOVE L-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE KEY IS ACCT-ID
+               INVALID KEY
+                   MOVE '02' TO LS-RESULT-CODE
+                   MOVE SPACES TO AUDIT-OLD-STATUS
+                   MOVE SPACES TO AUDIT-NEW-STATUS
+                   MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+                   PERFORM LOG-AUDIT
+                   EXIT PARAGRAPH.
+
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD TO WS-OLD-ACCT-STATUS.
+           MOVE L-ACCT-NAME TO ACCT-NAME OF ACCOUNT-RECORD.
+           MOVE L-ACCT-OVERDRAFT-LIMIT TO
+               ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD.
+
+           IF L-ACCT-CUST-ID NOT = 0
+               MOVE L-ACCT-CUST-ID TO CUST-ID OF CUSTOMER-RECORD
+               READ CUSTOMER-FILE KEY IS CUST-ID
+                   INVALID KEY
+                       MOVE '05' TO LS-RESULT-CODE
+                       MOVE WS-OLD-ACCT-STATUS TO AUDIT-OLD-STATUS
+                       MOVE WS-OLD-ACCT-STATUS TO AUDIT-NEW-STATUS
+                       MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+                       PERFORM LOG-AUDIT
+                       EXIT PARAGRAPH
+               END-READ
+           END-IF.
+           MOVE L-ACCT-CUST-ID TO ACCT-CUST-ID OF ACCOUNT-RECORD.
+
+           REWRITE ACCOUNT-RECORD.
+
+           EVALUATE WS-ACCT-STATUS
+               WHEN "00"
+                   MOVE '00' TO LS-RESULT-CODE
+               WHEN OTHER
+                   MOVE '99' TO LS-RESULT-CODE
+           END-EVALUATE.
+           MOVE WS-OLD-ACCT-STATUS TO AUDIT-OLD-STATUS.
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD TO AUDIT-NEW-STATUS.
+           MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE.
+           PERFORM LOG-AUDIT.
+
+      *>   Returns accounts one at a time in ACCT-ID order, starting at
+      *>   L-ACCT-ID; the caller re-drives this with the next ID after
+      *>   the one just returned to page through the whole file.
+      *>   When LS-BROWSE-STATUS-FILTER is not SPACE, records whose
+      *>   ACCT-STATUS does not match are skipped internally so the
+      *>   caller only ever sees accounts in the requested status
+      *>   (e.g. 'F' to list every frozen account back to back).
+       BROWSE-ACCOUNT.
+           MOVE L-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           START ACCT-FILE KEY IS NOT LESS THAN ACCT-ID
+               INVALID KEY
+                   MOVE '02' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH.
+
+           MOVE 'N' TO WS-BROWSE-DONE.
+           PERFORM UNTIL WS-BROWSE-DONE = 'Y'
+               READ ACCT-FILE NEXT RECORD
+                   AT END
+                       MOVE '02' TO LS-RESULT-CODE
+                       MOVE 'Y' TO WS-BROWSE-DONE
+                   NOT AT END
+                       IF LS-BROWSE-STATUS-FILTER = SPACE
+                               OR ACCT-STATUS OF ACCOUNT-RECORD
+                                   = LS-BROWSE-STATUS-FILTER
+                           MOVE 'Y' TO WS-BROWSE-DONE
+                           MOVE '00' TO LS-RESULT-CODE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF NOT RES-OK
+               EXIT PARAGRAPH.
+
+           MOVE ACCT-ID OF ACCOUNT-RECORD TO L-ACCT-ID.
+           MOVE ACCT-NAME OF ACCOUNT-RECORD TO L-ACCT-NAME.
+           MOVE ACCT-BALANCE OF ACCOUNT-RECORD TO L-ACCT-BALANCE.
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD TO L-ACCT-STATUS.
+           MOVE ACCT-OPEN-DATE OF ACCOUNT-RECORD TO L-ACCT-OPEN-DATE.
+           MOVE ACCT-TYPE OF ACCOUNT-RECORD TO L-ACCT-TYPE.
+           MOVE ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD
+               TO L-ACCT-OVERDRAFT-LIMIT.
+           MOVE ACCT-CUST-ID OF ACCOUNT-RECORD TO L-ACCT-CUST-ID.
+           MOVE ACCT-CURRENCY OF ACCOUNT-RECORD TO L-ACCT-CURRENCY.
+
+      *>   Checks L-ACCT-PIN against the PIN on file without ever
+      *>   moving the stored PIN back into LS-ACCOUNT-DATA, so a
+      *>   verify call can't be used to read the PIN back out.
+       VERIFY-PIN.
+           MOVE L-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE KEY IS ACCT-ID
+               INVALID KEY
+                   MOVE '02' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH.
+
+           IF L-ACCT-PIN = ACCT-PIN OF ACCOUNT-RECORD
+               MOVE '00' TO LS-RESULT-CODE
+           ELSE
+               MOVE '07' TO LS-RESULT-CODE
+           END-IF.
+
+      *>   Handles every ACCT-STATUS transition, not just closing - 'A'
+      *>   is accepted here too so a closed or frozen account can be
+      *>   reactivated through the same call path instead of needing
+      *>   a separate operation.
+       CLOSE-ACCOUNT.
+           IF L-ACCT-STATUS = 'A'
+               MOVE 'R' TO AUDIT-OPERATION
+           ELSE
+               MOVE 'X' TO AUDIT-OPERATION
+           END-IF.
+
+           IF L-ACCT-STATUS NOT = 'A' AND L-ACCT-STATUS NOT = 'C'
+                   AND L-ACCT-STATUS NOT = 'F'
+               MOVE '03' TO LS-RESULT-CODE
+               MOVE SPACES TO AUDIT-OLD-STATUS
+               MOVE SPACES TO AUDIT-NEW-STATUS
+               MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+               PERFORM LOG-AUDIT
+               EXIT PARAGRAPH.
+
+           MOVE L-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE KEY IS ACCT-ID
+               INVALID KEY
+                   MOVE '02' TO LS-RESULT-CODE
+                   MOVE SPACES TO AUDIT-OLD-STATUS
+                   MOVE SPACES TO AUDIT-NEW-STATUS
+                   MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+                   PERFORM LOG-AUDIT
+                   EXIT PARAGRAPH.
+
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD TO WS-OLD-ACCT-STATUS.
+           MOVE L-ACCT-STATUS TO ACCT-STATUS OF ACCOUNT-RECORD.
+           REWRITE ACCOUNT-RECORD.
+
+           EVALUATE WS-ACCT-STATUS
+               WHEN "00"
+                   MOVE '00' TO LS-RESULT-CODE
+               WHEN OTHER
+                   MOVE '99' TO LS-RESULT-CODE
+           END-EVALUATE.
+           MOVE WS-OLD-ACCT-STATUS TO AUDIT-OLD-STATUS.
+           MOVE ACCT-STATUS OF ACCOUNT-RECORD TO AUDIT-NEW-STATUS.
+           MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE.
+           PERFORM LOG-AUDIT.
