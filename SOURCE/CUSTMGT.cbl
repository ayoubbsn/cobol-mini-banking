@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMGT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "DATA/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID             PIC 9(05).
+           05  CUST-NAME           PIC X(30).
+           05  CUST-ADDRESS        PIC X(30).
+           05  CUST-STATUS         PIC X(01).
+               88 CUST-ACTIVE      VALUE 'A'.
+               88 CUST-CLOSED      VALUE 'C'.
+           05  CUST-ID-DOC-NUMBER  PIC X(20).
+           05  FILLER              PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS      PIC X(02).
+
+       LINKAGE SECTION.
+       01  LS-OPERATION        PIC X(01).
+           88 OP-CREATE        VALUE 'C'.
+           88 OP-INQUIRY       VALUE 'I'.
+
+       01  LS-CUSTOMER-DATA.
+           05  L-CUST-ID             PIC 9(05).
+           05  L-CUST-NAME           PIC X(30).
+           05  L-CUST-ADDRESS        PIC X(30).
+           05  L-CUST-STATUS         PIC X(01).
+               88 L-CUST-ACTIVE      VALUE 'A'.
+               88 L-CUST-CLOSED      VALUE 'C'.
+           05  L-CUST-ID-DOC-NUMBER  PIC X(20).
+           05  L-FILLER              PIC X(04).
+
+       01  LS-RESULT-CODE      PIC X(02).
+           88 RES-OK           VALUE '00'.
+           88 RES-DUP          VALUE '01'.
+           88 RES-NOT-FOUND    VALUE '02'.
+           88 RES-ERROR        VALUE '99'.
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-CUSTOMER-DATA
+               LS-RESULT-CODE.
+       MAIN-PROCEDURE.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUST-STATUS = "35" THEN
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN OP-CREATE
+                   PERFORM CREATE-CUSTOMER
+               WHEN OP-INQUIRY
+                   PERFORM INQUIRY-CUSTOMER
+               WHEN OTHER
+                   MOVE '99' TO LS-RESULT-CODE
+           END-EVALUATE.
+
+           CLOSE CUSTOMER-FILE.
+           GOBACK.
+
+       CREATE-CUSTOMER.
+           MOVE L-CUST-ID TO CUST-ID OF CUSTOMER-RECORD.
+           MOVE L-CUST-NAME TO CUST-NAME OF CUSTOMER-RECORD.
+           MOVE L-CUST-ADDRESS TO CUST-ADDRESS OF CUSTOMER-RECORD.
+           MOVE L-CUST-ID-DOC-NUMBER
+               TO CUST-ID-DOC-NUMBER OF CUSTOMER-RECORD.
+           MOVE 'A' TO CUST-STATUS OF CUSTOMER-RECORD.
+
+           WRITE CUSTOMER-RECORD.
+
+           EVALUATE WS-CUST-STATUS
+               WHEN "00"
+                   MOVE '00' TO LS-RESULT-CODE
+               WHEN "22"
+                   MOVE '01' TO LS-RESULT-CODE
+               WHEN OTHER
+                   MOVE '99' TO LS-RESULT-CODE
+           END-EVALUATE.
+
+       INQUIRY-CUSTOMER.
+           MOVE L-CUST-ID TO CUST-ID OF CUSTOMER-RECORD.
+           READ CUSTOMER-FILE KEY IS CUST-ID
+
+           EVALUATE WS-CUST-STATUS
+               WHEN "00"
+                   MOVE CUST-NAME OF CUSTOMER-RECORD TO L-CUST-NAME
+                   MOVE CUST-ADDRESS OF CUSTOMER-RECORD
+                       TO L-CUST-ADDRESS
+                   MOVE CUST-STATUS OF CUSTOMER-RECORD
+                       TO L-CUST-STATUS
+                   MOVE CUST-ID-DOC-NUMBER OF CUSTOMER-RECORD
+                       TO L-CUST-ID-DOC-NUMBER
+                   MOVE '00' TO LS-RESULT-CODE
+               WHEN "23"
+                   MOVE '02' TO LS-RESULT-CODE
+               WHEN OTHER
+                   MOVE '99' TO LS-RESULT-CODE
+           END-EVALUATE.
