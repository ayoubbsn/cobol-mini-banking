@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHWIN.
+
+      *>   Batch-window driver: runs SETUP, BATCHRUN, STANDORD,
+      *>   STMTPRT, and GLEXTR in sequence, the same order someone
+      *>   today has to remember to
+      *>   invoke by hand. Each step's RETURN-CODE is checked before
+      *>   the next one starts, and the whole window is recorded to
+      *>   DATA/batch_window.log. RETURN-CODE 4 from a step means
+      *>   "already done, not an error" (BATCHRUN uses this when
+      *>   today's batch_input.txt was already completed) and the
+      *>   window continues; anything 8 or higher aborts the window.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "DATA/batch_window.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE.
+       01  RUNLOG-RECORD.
+           05  RLOG-DATE           PIC 9(08).
+           05  RLOG-TIME           PIC 9(06).
+           05  RLOG-STEP           PIC X(10).
+           05  RLOG-RESULT         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUNLOG-STATUS    PIC X(02).
+       01  WS-RUN-DATE         PIC 9(08).
+       01  WS-RUN-TIME         PIC 9(06).
+       01  WS-STEP-RC          PIC S9(09) VALUE 0.
+       01  WS-WINDOW-FAILED    PIC X(01) VALUE 'N'.
+       01  WS-LOG-STEP         PIC X(10).
+       01  WS-LOG-RESULT       PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+
+           OPEN EXTEND RUNLOG-FILE.
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+           DISPLAY "========================================".
+           DISPLAY "   BATCH WINDOW START - " WS-RUN-DATE.
+           DISPLAY "========================================".
+           MOVE "WINDOW" TO WS-LOG-STEP.
+           MOVE "STARTED" TO WS-LOG-RESULT.
+           PERFORM LOG-EVENT.
+
+           PERFORM RUN-SETUP.
+           IF WS-WINDOW-FAILED = 'N'
+               PERFORM RUN-BATCHRUN
+           END-IF.
+           IF WS-WINDOW-FAILED = 'N'
+               PERFORM RUN-STANDORD
+           END-IF.
+           IF WS-WINDOW-FAILED = 'N'
+               PERFORM RUN-STMTPRT
+           END-IF.
+           IF WS-WINDOW-FAILED = 'N'
+               PERFORM RUN-GLEXTR
+           END-IF.
+
+           IF WS-WINDOW-FAILED = 'Y'
+               DISPLAY "Batch window aborted - see " WS-RUN-DATE
+                   " entries in DATA/batch_window.log."
+               MOVE "WINDOW" TO WS-LOG-STEP
+               MOVE "ABORTED" TO WS-LOG-RESULT
+           ELSE
+               DISPLAY "Batch window complete."
+               MOVE "WINDOW" TO WS-LOG-STEP
+               MOVE "COMPLETE" TO WS-LOG-RESULT
+           END-IF.
+           PERFORM LOG-EVENT.
+
+           CLOSE RUNLOG-FILE.
+
+           IF WS-WINDOW-FAILED = 'Y'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       RUN-SETUP.
+           MOVE "SETUP" TO WS-LOG-STEP.
+           MOVE "STARTED" TO WS-LOG-RESULT.
+           PERFORM LOG-EVENT.
+
+           CALL "SETUP".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           MOVE "SETUP" TO WS-LOG-STEP.
+           EVALUATE WS-STEP-RC
+               WHEN 0
+                   MOVE "OK" TO WS-LOG-RESULT
+               WHEN 4
+                   DISPLAY "SETUP rejected one or more new-account "
+                       "lines - continuing window."
+                   MOVE "PARTIAL" TO WS-LOG-RESULT
+               WHEN OTHER
+                   MOVE "FAILED" TO WS-LOG-RESULT
+                   MOVE 'Y' TO WS-WINDOW-FAILED
+           END-EVALUATE.
+           PERFORM LOG-EVENT.
+
+       RUN-BATCHRUN.
+           MOVE "BATCHRUN" TO WS-LOG-STEP.
+           MOVE "STARTED" TO WS-LOG-RESULT.
+           PERFORM LOG-EVENT.
+
+           CALL "BATCHRUN".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           MOVE "BATCHRUN" TO WS-LOG-STEP.
+           EVALUATE WS-STEP-RC
+               WHEN 0
+                   MOVE "OK" TO WS-LOG-RESULT
+               WHEN 4
+                   DISPLAY "BATCHRUN already completed for today "
+                       "- continuing to statements."
+                   MOVE "ALREADY RUN" TO WS-LOG-RESULT
+               WHEN OTHER
+                   MOVE "FAILED" TO WS-LOG-RESULT
+                   MOVE 'Y' TO WS-WINDOW-FAILED
+           END-EVALUATE.
+           PERFORM LOG-EVENT.
+
+       RUN-STANDORD.
+           MOVE "STANDORD" TO WS-LOG-STEP.
+           MOVE "STARTED" TO WS-LOG-RESULT.
+           PERFORM LOG-EVENT.
+
+           CALL "STANDORD".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           MOVE "STANDORD" TO WS-LOG-STEP.
+           EVALUATE WS-STEP-RC
+               WHEN 0
+                   MOVE "OK" TO WS-LOG-RESULT
+               WHEN 4
+                   DISPLAY "STANDORD had failed orders - continuing "
+                       "to statements."
+                   MOVE "PARTIAL" TO WS-LOG-RESULT
+               WHEN OTHER
+                   MOVE "FAILED" TO WS-LOG-RESULT
+                   MOVE 'Y' TO WS-WINDOW-FAILED
+           END-EVALUATE.
+           PERFORM LOG-EVENT.
+
+       RUN-STMTPRT.
+           MOVE "STMTPRT" TO WS-LOG-STEP.
+           MOVE "STARTED" TO WS-LOG-RESULT.
+           PERFORM LOG-EVENT.
+
+           CALL "STMTPRT".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           MOVE "STMTPRT" TO WS-LOG-STEP.
+           IF WS-STEP-RC = 0
+               MOVE "OK" TO WS-LOG-RESULT
+           ELSE
+               MOVE "FAILED" TO WS-LOG-RESULT
+               MOVE 'Y' TO WS-WINDOW-FAILED
+           END-IF.
+           PERFORM LOG-EVENT.
+
+       RUN-GLEXTR.
+           MOVE "GLEXTR" TO WS-LOG-STEP.
+           MOVE "STARTED" TO WS-LOG-RESULT.
+           PERFORM LOG-EVENT.
+
+           CALL "GLEXTR".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           MOVE "GLEXTR" TO WS-LOG-STEP.
+           IF WS-STEP-RC = 0
+               MOVE "OK" TO WS-LOG-RESULT
+           ELSE
+               MOVE "FAILED" TO WS-LOG-RESULT
+               MOVE 'Y' TO WS-WINDOW-FAILED
+           END-IF.
+           PERFORM LOG-EVENT.
+
+       LOG-EVENT.
+           MOVE WS-RUN-DATE TO RLOG-DATE.
+           MOVE WS-RUN-TIME TO RLOG-TIME.
+           MOVE WS-LOG-STEP TO RLOG-STEP.
+           MOVE WS-LOG-RESULT TO RLOG-RESULT.
+           WRITE RUNLOG-RECORD.
