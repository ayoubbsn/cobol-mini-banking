@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDORD.
+
+      *>   Scans DATA/standord.txt for standing/recurring transfer
+      *>   orders whose next-run-date has arrived, posts each through
+      *>   TXNPROC's normal TRANSFER logic, and advances the order's
+      *>   next-run-date by its frequency, so recurring payments like
+      *>   standing rent transfers don't have to be re-entered every
+      *>   cycle.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDORD-FILE ASSIGN TO "DATA/standord.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STANDORD-FILE.
+       01  STANDORD-RECORD.
+           05  SO-ORDER-ID         PIC 9(05).
+           05  SO-SOURCE-ACCT-ID   PIC 9(05).
+           05  SO-TARGET-ACCT-ID   PIC 9(05).
+           05  SO-AMOUNT           PIC 9(09)V99.
+           05  SO-FREQUENCY        PIC X(01).
+               88 SO-FREQ-DAILY    VALUE 'D'.
+               88 SO-FREQ-WEEKLY   VALUE 'W'.
+               88 SO-FREQ-MONTHLY  VALUE 'M'.
+           05  SO-NEXT-RUN-DATE    PIC 9(08).
+           05  SO-STATUS           PIC X(01).
+               88 SO-ACTIVE        VALUE 'A'.
+               88 SO-SUSPENDED     VALUE 'S'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SO-STATUS        PIC X(02).
+       01  WS-SO-EOF           PIC X(01) VALUE 'N'.
+       01  WS-TODAY            PIC 9(08).
+       01  WS-DATE-INT         PIC S9(09).
+
+      *>   The whole file is buffered here, processed, and written
+      *>   back in full, the same way BATCHRUN rewrites its checkpoint
+      *>   record - standord.txt is LINE SEQUENTIAL, so there is no
+      *>   way to REWRITE a single due order in place.
+       01  WS-SO-TABLE.
+           05  WS-SO-ENTRY OCCURS 9999 TIMES
+                   INDEXED BY WS-SO-IDX.
+               10  WS-SO-ORDER-ID      PIC 9(05).
+               10  WS-SO-SOURCE-ID     PIC 9(05).
+               10  WS-SO-TARGET-ID     PIC 9(05).
+               10  WS-SO-AMOUNT        PIC 9(09)V99.
+               10  WS-SO-FREQUENCY     PIC X(01).
+               10  WS-SO-NEXT-RUN-DATE PIC 9(08).
+               10  WS-SO-REC-STATUS    PIC X(01).
+       01  WS-SO-COUNT         PIC 9(05) VALUE 0.
+
+       01  WS-TXN-TYPE         PIC X(01) VALUE 'T'.
+       01  WS-TXN-ORIG-ID      PIC 9(08) VALUE 0.
+       01  WS-RESULT-CODE      PIC X(02).
+
+       01  WS-TOTALS.
+           05  WS-ORDERS-RUN     PIC 9(05) VALUE 0.
+           05  WS-ORDERS-FAILED  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           DISPLAY "========================================".
+           DISPLAY "   STANDING ORDER PROCESSING - " WS-TODAY.
+           DISPLAY "========================================".
+
+           PERFORM LOAD-STANDING-ORDERS.
+
+           IF WS-SO-COUNT = 0
+               DISPLAY "No standing orders on file."
+               MOVE 0 TO RETURN-CODE
+               GOBACK.
+
+           PERFORM PROCESS-ALL-ORDERS.
+           PERFORM REWRITE-STANDING-ORDERS.
+
+           DISPLAY " ".
+           DISPLAY "Orders Run:    " WS-ORDERS-RUN.
+           DISPLAY "Orders Failed: " WS-ORDERS-FAILED.
+
+           IF WS-ORDERS-FAILED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       LOAD-STANDING-ORDERS.
+           OPEN INPUT STANDORD-FILE.
+           IF WS-SO-STATUS NOT = "00"
+               DISPLAY "Error Opening STANDORD-FILE. Status: "
+                   WS-SO-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-SO-EOF = 'Y'
+               READ STANDORD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SO-EOF
+                   NOT AT END
+                       PERFORM BUFFER-ONE-ORDER
+               END-READ
+           END-PERFORM.
+
+           CLOSE STANDORD-FILE.
+
+       BUFFER-ONE-ORDER.
+           ADD 1 TO WS-SO-COUNT.
+           MOVE SO-ORDER-ID TO WS-SO-ORDER-ID(WS-SO-COUNT).
+           MOVE SO-SOURCE-ACCT-ID TO WS-SO-SOURCE-ID(WS-SO-COUNT).
+           MOVE SO-TARGET-ACCT-ID TO WS-SO-TARGET-ID(WS-SO-COUNT).
+           MOVE SO-AMOUNT TO WS-SO-AMOUNT(WS-SO-COUNT).
+           MOVE SO-FREQUENCY TO WS-SO-FREQUENCY(WS-SO-COUNT).
+           MOVE SO-NEXT-RUN-DATE TO WS-SO-NEXT-RUN-DATE(WS-SO-COUNT).
+           MOVE SO-STATUS TO WS-SO-REC-STATUS(WS-SO-COUNT).
+
+       PROCESS-ALL-ORDERS.
+           PERFORM VARYING WS-SO-IDX FROM 1 BY 1
+                   UNTIL WS-SO-IDX > WS-SO-COUNT
+               IF WS-SO-REC-STATUS(WS-SO-IDX) = 'A'
+                   AND WS-SO-NEXT-RUN-DATE(WS-SO-IDX) <= WS-TODAY
+                   PERFORM PROCESS-ONE-ORDER
+               END-IF
+           END-PERFORM.
+
+       PROCESS-ONE-ORDER.
+           CALL "TXNPROC" USING BY CONTENT WS-TXN-TYPE
+                    BY CONTENT WS-SO-SOURCE-ID(WS-SO-IDX)
+                    BY CONTENT WS-SO-TARGET-ID(WS-SO-IDX)
+                    BY CONTENT WS-SO-AMOUNT(WS-SO-IDX)
+                    BY REFERENCE WS-RESULT-CODE
+                    BY CONTENT WS-TXN-ORIG-ID.
+
+           IF WS-RESULT-CODE = '00'
+               ADD 1 TO WS-ORDERS-RUN
+               DISPLAY "Order " WS-SO-ORDER-ID(WS-SO-IDX)
+                   ": Transferred " WS-SO-AMOUNT(WS-SO-IDX)
+                   " From " WS-SO-SOURCE-ID(WS-SO-IDX)
+                   " To " WS-SO-TARGET-ID(WS-SO-IDX)
+               PERFORM ADVANCE-NEXT-RUN-DATE
+           ELSE
+               ADD 1 TO WS-ORDERS-FAILED
+               DISPLAY "Order " WS-SO-ORDER-ID(WS-SO-IDX)
+                   ": Transfer failed. Code: " WS-RESULT-CODE
+           END-IF.
+
+      *>   Daily/weekly advance by exact days via INTEGER-OF-DATE so
+      *>   leap years are handled correctly; monthly advances by a
+      *>   flat 30 days rather than a true calendar month, since that
+      *>   avoids end-of-month edge cases (Jan 31 -> Feb 31) without
+      *>   a days-per-month table anywhere else in this system to
+      *>   drive that off of.
+       ADVANCE-NEXT-RUN-DATE.
+           EVALUATE TRUE
+               WHEN WS-SO-FREQUENCY(WS-SO-IDX) = 'D'
+                   COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(
+                       WS-SO-NEXT-RUN-DATE(WS-SO-IDX)) + 1
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO WS-SO-NEXT-RUN-DATE(WS-SO-IDX)
+               WHEN WS-SO-FREQUENCY(WS-SO-IDX) = 'W'
+                   COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(
+                       WS-SO-NEXT-RUN-DATE(WS-SO-IDX)) + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO WS-SO-NEXT-RUN-DATE(WS-SO-IDX)
+               WHEN OTHER
+                   COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(
+                       WS-SO-NEXT-RUN-DATE(WS-SO-IDX)) + 30
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO WS-SO-NEXT-RUN-DATE(WS-SO-IDX)
+           END-EVALUATE.
+
+       REWRITE-STANDING-ORDERS.
+           OPEN OUTPUT STANDORD-FILE.
+           PERFORM VARYING WS-SO-IDX FROM 1 BY 1
+                   UNTIL WS-SO-IDX > WS-SO-COUNT
+               MOVE WS-SO-ORDER-ID(WS-SO-IDX) TO SO-ORDER-ID
+               MOVE WS-SO-SOURCE-ID(WS-SO-IDX) TO SO-SOURCE-ACCT-ID
+               MOVE WS-SO-TARGET-ID(WS-SO-IDX) TO SO-TARGET-ACCT-ID
+               MOVE WS-SO-AMOUNT(WS-SO-IDX) TO SO-AMOUNT
+               MOVE WS-SO-FREQUENCY(WS-SO-IDX) TO SO-FREQUENCY
+               MOVE WS-SO-NEXT-RUN-DATE(WS-SO-IDX) TO SO-NEXT-RUN-DATE
+               MOVE WS-SO-REC-STATUS(WS-SO-IDX) TO SO-STATUS
+               WRITE STANDORD-RECORD
+           END-PERFORM.
+           CLOSE STANDORD-FILE.
