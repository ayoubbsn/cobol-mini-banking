@@ -13,7 +13,13 @@
            SELECT TRANS-FILE ASSIGN TO "DATA/trans.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TRANS-STATUS.
-               
+
+           SELECT SEQ-FILE ASSIGN TO "DATA/trans_seq.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-KEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
@@ -26,23 +32,27 @@
                88 ACCT-CLOSED      VALUE 'C'.
                88 ACCT-FROZEN      VALUE 'F'.
            05  ACCT-OPEN-DATE      PIC 9(08).
-           05  FILLER              PIC X(20).
+           05  ACCT-TYPE           PIC X(01).
+               88 ACCT-SAVINGS     VALUE 'S'.
+               88 ACCT-CHECKING    VALUE 'C'.
+           05  ACCT-OVERDRAFT-LIMIT PIC S9(09)V99 COMP-3.
+           05  ACCT-CUST-ID        PIC 9(05).
+           05  ACCT-CURRENCY       PIC X(03).
+           05  ACCT-PIN            PIC X(04).
+           05  FILLER              PIC X(01).
 
        FD  TRANS-FILE.
        01  TRANS-RECORD.
-           05  TRANS-ID            PIC 9(08).
-           05  TRANS-ACCT-ID       PIC 9(05).
-           05  TRANS-TYPE          PIC X(01).
-               88 TRANS-DEPOSIT    VALUE 'D'.
-               88 TRANS-WITHDRAW   VALUE 'W'.
-               88 TRANS-TRANSFER   VALUE 'T'.
-           05  TRANS-AMOUNT        PIC S9(09)V99.
-           05  TRANS-DATE          PIC 9(08).
-           05  TRANS-TIME          PIC 9(06).
-           
+           COPY TRANS.CPY.
+
+       FD  SEQ-FILE.
+       01  SEQ-RECORD.
+           COPY SEQ.CPY.
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS      PIC X(02).
        01  WS-TRANS-STATUS     PIC X(02).
+       01  WS-SEQ-STATUS       PIC X(02).
        01  WS-CURRENT-DATE.
            05  WS-YEAR         PIC 9(04).
            05  WS-MONTH        PIC 9(02).
@@ -52,7 +62,34 @@
            05  WS-MIN          PIC 9(02).
            05  WS-SEC          PIC 9(02).
            05  WS-MS           PIC 9(02).
-           
+       01  WS-LOG-ACCT-ID      PIC 9(05).
+       01  WS-LOG-AMOUNT       PIC S9(09)V99.
+       01  WS-LOG-REF-ID       PIC 9(08) VALUE 0.
+       01  WS-LAST-LOGGED-ID   PIC 9(08).
+       01  WS-AVAILABLE-FUNDS  PIC S9(09)V99.
+       01  WS-TRANS-EOF        PIC X(01).
+       01  WS-ORIG-FOUND       PIC X(01).
+       01  WS-ORIG-ACCT-ID     PIC 9(05).
+       01  WS-ORIG-AMOUNT      PIC S9(09)V99.
+       01  WS-ORIG-TYPE        PIC X(01).
+       01  WS-ORIG-REF-ID      PIC 9(08).
+       01  WS-SOURCE-CURRENCY  PIC X(03).
+       01  WS-DAILY-DEBIT-TOTAL PIC S9(09)V99.
+       01  WS-DAILY-WITHDRAWAL-LIMIT PIC S9(09)V99 VALUE 5000.00.
+       01  WS-CHECK-ACCT-ID    PIC 9(05).
+
+      *>   Reversal-specific working storage: WS-CHECK-ORIG-ID drives
+      *>   CHECK-ALREADY-REVERSED for whichever TRANS-ID is being
+      *>   tested (the original, or its paired transfer leg);
+      *>   WS-PAIR-* carries the linked leg of a transfer reversal,
+      *>   found by FIND-PAIRED-LEG.
+       01  WS-CHECK-ORIG-ID    PIC 9(08).
+       01  WS-ALREADY-REVERSED PIC X(01).
+       01  WS-PAIR-FOUND       PIC X(01).
+       01  WS-PAIR-ACCT-ID     PIC 9(05).
+       01  WS-PAIR-AMOUNT      PIC S9(09)V99.
+       01  WS-PAIR-TRANS-ID    PIC 9(08).
+
        LINKAGE SECTION.
        01  LS-TXN-TYPE         PIC X(01).
        01  LS-TXN-ACCT-ID      PIC 9(05).
@@ -62,28 +99,48 @@
            88 RES-OK           VALUE '00'.
            88 RES-NO-FUNDS     VALUE '10'.
            88 RES-NOT-FOUND    VALUE '02'.
+           88 RES-NOT-ACTIVE   VALUE '04'.
+           88 RES-CURR-MISMATCH VALUE '06'.
+           88 RES-DAILY-LIMIT  VALUE '11'.
+           88 RES-REVERSAL-BLOCKED VALUE '12'.
            88 RES-ERROR        VALUE '99'.
-           
-       PROCEDURE DIVISION USING LS-TXN-TYPE LS-TXN-ACCT-ID LS-TXN-TARGET-ID LS-TXN-AMOUNT LS-RESULT-CODE.
+      *>   Carries the original TRANS-ID being reversed for LS-TXN-TYPE
+      *>   'R' only. This is a dedicated field, rather than reusing the
+      *>   5-digit LS-TXN-TARGET-ID, because TRANS-ID is 8 digits wide
+      *>   and would be truncated by a MOVE into a 5-digit slot.
+       01  LS-TXN-ORIG-ID      PIC 9(08).
+
+        PROCEDURE DIVISION USING LS-TXN-TYPE LS-TXN-ACCT-ID
+                LS-TXN-TARGET-ID LS-TXN-AMOUNT LS-RESULT-CODE
+                LS-TXN-ORIG-ID.
        MAIN-PROCEDURE.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME.
            
            OPEN I-O ACCT-FILE.
            IF WS-ACCT-STATUS NOT = '00'
-               DISPLAY "Error Opening ACCT-FILE. Status: " WS-ACCT-STATUS
+                DISPLAY "Error Opening ACCT-FILE. Status: "
+                    WS-ACCT-STATUS
                MOVE '99' TO LS-RESULT-CODE
                GOBACK
            END-IF.
            
            OPEN EXTEND TRANS-FILE.
            IF WS-TRANS-STATUS NOT = '00'
-               DISPLAY "Error Opening TRANS-FILE. Status: " WS-TRANS-STATUS
+                DISPLAY "Error Opening TRANS-FILE. Status: "
+                    WS-TRANS-STATUS
                CLOSE ACCT-FILE
                MOVE '99' TO LS-RESULT-CODE
                GOBACK
            END-IF.
-           
+
+           OPEN I-O SEQ-FILE.
+           IF WS-SEQ-STATUS = "35" THEN
+               OPEN OUTPUT SEQ-FILE
+               CLOSE SEQ-FILE
+               OPEN I-O SEQ-FILE
+           END-IF.
+
            EVALUATE LS-TXN-TYPE
                WHEN 'D'
                    PERFORM DEPOSIT
@@ -91,12 +148,15 @@
                    PERFORM WITHDRAW
                WHEN 'T'
                    PERFORM TRANSFER
+               WHEN 'R'
+                   PERFORM REVERSE-TRANSACTION
                WHEN OTHER
                    MOVE '99' TO LS-RESULT-CODE
            END-EVALUATE.
            
            CLOSE ACCT-FILE.
            CLOSE TRANS-FILE.
+           CLOSE SEQ-FILE.
            GOBACK.
            
        DEPOSIT.
@@ -105,10 +165,18 @@
                INVALID KEY
                    MOVE '02' TO LS-RESULT-CODE
                    EXIT PARAGRAPH.
-                   
-           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD = ACCT-BALANCE OF ACCOUNT-RECORD + LS-TXN-AMOUNT.
+
+           IF NOT ACCT-ACTIVE OF ACCOUNT-RECORD
+               MOVE '04' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+            COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+                ACCT-BALANCE OF ACCOUNT-RECORD + LS-TXN-AMOUNT.
            REWRITE ACCOUNT-RECORD.
-           
+
+           MOVE LS-TXN-ACCT-ID TO WS-LOG-ACCT-ID.
+           MOVE LS-TXN-AMOUNT TO WS-LOG-AMOUNT.
+           MOVE 0 TO WS-LOG-REF-ID.
            PERFORM LOG-TRANSACTION.
            MOVE '00' TO LS-RESULT-CODE.
            
@@ -118,16 +186,39 @@
                INVALID KEY
                    MOVE '02' TO LS-RESULT-CODE
                    EXIT PARAGRAPH.
-                   
-           IF ACCT-BALANCE OF ACCOUNT-RECORD < LS-TXN-AMOUNT
+
+           IF NOT ACCT-ACTIVE OF ACCOUNT-RECORD
+               MOVE '04' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           COMPUTE WS-AVAILABLE-FUNDS =
+               ACCT-BALANCE OF ACCOUNT-RECORD
+               + ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD.
+
+           IF WS-AVAILABLE-FUNDS < LS-TXN-AMOUNT
                MOVE '10' TO LS-RESULT-CODE
-           ELSE
-               COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD = ACCT-BALANCE OF ACCOUNT-RECORD - LS-TXN-AMOUNT
-               REWRITE ACCOUNT-RECORD
-               PERFORM LOG-TRANSACTION
-               MOVE '00' TO LS-RESULT-CODE
-           END-IF.
-           
+               EXIT PARAGRAPH.
+
+      *>   A compromised account ID alone should not be enough to
+      *>   drain an account in one sitting just because the balance
+      *>   covers it - cap the day's combined withdrawal/transfer
+      *>   debits at WS-DAILY-WITHDRAWAL-LIMIT.
+           MOVE LS-TXN-ACCT-ID TO WS-CHECK-ACCT-ID.
+           PERFORM CHECK-DAILY-LIMIT.
+           IF WS-DAILY-DEBIT-TOTAL + LS-TXN-AMOUNT
+                   > WS-DAILY-WITHDRAWAL-LIMIT
+               MOVE '11' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+            COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+                ACCT-BALANCE OF ACCOUNT-RECORD - LS-TXN-AMOUNT.
+           REWRITE ACCOUNT-RECORD.
+           MOVE LS-TXN-ACCT-ID TO WS-LOG-ACCT-ID.
+           COMPUTE WS-LOG-AMOUNT = 0 - LS-TXN-AMOUNT.
+           MOVE 0 TO WS-LOG-REF-ID.
+           PERFORM LOG-TRANSACTION.
+           MOVE '00' TO LS-RESULT-CODE.
+
        TRANSFER.
       *>   Withdraw from Source
            MOVE LS-TXN-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
@@ -135,39 +226,404 @@
                INVALID KEY
                    MOVE '02' TO LS-RESULT-CODE
                    EXIT PARAGRAPH.
-                   
-           IF ACCT-BALANCE OF ACCOUNT-RECORD < LS-TXN-AMOUNT
+
+           IF NOT ACCT-ACTIVE OF ACCOUNT-RECORD
+               MOVE '04' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           COMPUTE WS-AVAILABLE-FUNDS =
+               ACCT-BALANCE OF ACCOUNT-RECORD
+               + ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD.
+
+           IF WS-AVAILABLE-FUNDS < LS-TXN-AMOUNT
                MOVE '10' TO LS-RESULT-CODE
                EXIT PARAGRAPH.
-               
-           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD = ACCT-BALANCE OF ACCOUNT-RECORD - LS-TXN-AMOUNT.
+
+           MOVE LS-TXN-ACCT-ID TO WS-CHECK-ACCT-ID.
+           PERFORM CHECK-DAILY-LIMIT.
+           IF WS-DAILY-DEBIT-TOTAL + LS-TXN-AMOUNT
+                   > WS-DAILY-WITHDRAWAL-LIMIT
+               MOVE '11' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           MOVE ACCT-CURRENCY OF ACCOUNT-RECORD TO WS-SOURCE-CURRENCY.
+
+            COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+                ACCT-BALANCE OF ACCOUNT-RECORD - LS-TXN-AMOUNT.
            REWRITE ACCOUNT-RECORD.
+
+           MOVE LS-TXN-ACCT-ID TO WS-LOG-ACCT-ID.
+           COMPUTE WS-LOG-AMOUNT = 0 - LS-TXN-AMOUNT.
+           MOVE 0 TO WS-LOG-REF-ID.
            PERFORM LOG-TRANSACTION.
-           
+      *>   Remember the source leg's ID so the target leg can point back to it.
+           MOVE WS-LAST-LOGGED-ID TO WS-LOG-REF-ID.
+
       *>   Deposit to Target
            MOVE LS-TXN-TARGET-ID TO ACCT-ID OF ACCOUNT-RECORD.
            READ ACCT-FILE
                INVALID KEY
-      *>           Ideally rollback here, but keeping simple for now
+                   PERFORM ROLLBACK-SOURCE-DEBIT
                    MOVE '02' TO LS-RESULT-CODE
                    EXIT PARAGRAPH.
-                   
-           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD = ACCT-BALANCE OF ACCOUNT-RECORD + LS-TXN-AMOUNT.
+
+           IF NOT ACCT-ACTIVE OF ACCOUNT-RECORD
+               PERFORM ROLLBACK-SOURCE-DEBIT
+               MOVE '04' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+      *>   Cross-currency transfers are rejected outright rather than
+      *>   converted, since there is no exchange-rate table anywhere
+      *>   in this system to price the conversion against.
+           IF ACCT-CURRENCY OF ACCOUNT-RECORD NOT = WS-SOURCE-CURRENCY
+               PERFORM ROLLBACK-SOURCE-DEBIT
+               MOVE '06' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+            COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+                ACCT-BALANCE OF ACCOUNT-RECORD + LS-TXN-AMOUNT.
            REWRITE ACCOUNT-RECORD.
-           
-      *>   Log Target side? Maybe, but sticking to source log for now or double log.
-      *>   Let's just log the transfer on the source account.
-           
+
+      *>   Log the target-side leg too, cross-referencing the source leg.
+           MOVE LS-TXN-TARGET-ID TO WS-LOG-ACCT-ID.
+           MOVE LS-TXN-AMOUNT TO WS-LOG-AMOUNT.
+           PERFORM LOG-TRANSACTION.
+
            MOVE '00' TO LS-RESULT-CODE.
-           
+
+      *>   Target account could not be credited - put the source account's
+      *>   money back and log a reversing entry referencing the debit leg.
+       ROLLBACK-SOURCE-DEBIT.
+           MOVE LS-TXN-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE
+               INVALID KEY
+                   EXIT PARAGRAPH.
+
+           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+               ACCT-BALANCE OF ACCOUNT-RECORD + LS-TXN-AMOUNT.
+           REWRITE ACCOUNT-RECORD.
+
+           MOVE LS-TXN-ACCT-ID TO WS-LOG-ACCT-ID.
+           MOVE LS-TXN-AMOUNT TO WS-LOG-AMOUNT.
+           MOVE WS-LAST-LOGGED-ID TO WS-LOG-REF-ID.
+           PERFORM LOG-TRANSACTION.
+
+      *>   Reverses a previously posted DEPOSIT/WITHDRAW/TRANSFER leg.
+      *>   LS-TXN-ORIG-ID carries the original TRANS-ID to reverse -
+      *>   a reversal has no second account of its own passed in, so
+      *>   LS-TXN-TARGET-ID goes unused here; when the original is one
+      *>   leg of a TRANSFER, the linked leg (a different account) is
+      *>   looked up via FIND-PAIRED-LEG and reversed in the same run
+      *>   so a transfer reversal always moves both sides or neither -
+      *>   reversing only one leg would create or destroy money
+      *>   system-wide even though each account's own ledger would
+      *>   still look internally consistent. Reversing a reversal, or
+      *>   reversing the same original twice, is rejected outright
+      *>   (result code '12') rather than attempted.
+       REVERSE-TRANSACTION.
+           MOVE LS-TXN-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE '02' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH.
+
+           IF NOT ACCT-ACTIVE OF ACCOUNT-RECORD
+               MOVE '04' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           PERFORM FIND-ORIGINAL-TRANSACTION.
+           IF WS-ORIG-FOUND NOT = 'Y'
+               MOVE '02' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           IF WS-ORIG-TYPE = 'R'
+               MOVE '12' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           MOVE LS-TXN-ORIG-ID TO WS-CHECK-ORIG-ID.
+           PERFORM CHECK-ALREADY-REVERSED.
+           IF WS-ALREADY-REVERSED = 'Y'
+               MOVE '12' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           MOVE 'N' TO WS-PAIR-FOUND.
+           IF WS-ORIG-TYPE = 'T'
+               PERFORM FIND-PAIRED-LEG
+               IF WS-PAIR-FOUND NOT = 'Y'
+                   MOVE '02' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE WS-PAIR-TRANS-ID TO WS-CHECK-ORIG-ID
+               PERFORM CHECK-ALREADY-REVERSED
+               IF WS-ALREADY-REVERSED = 'Y'
+                   MOVE '12' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           IF WS-ORIG-AMOUNT > 0
+               COMPUTE WS-AVAILABLE-FUNDS =
+                   ACCT-BALANCE OF ACCOUNT-RECORD
+                   + ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD
+               IF WS-AVAILABLE-FUNDS < WS-ORIG-AMOUNT
+                   MOVE '10' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE LS-TXN-ACCT-ID TO WS-CHECK-ACCT-ID
+               PERFORM CHECK-DAILY-LIMIT
+               IF WS-DAILY-DEBIT-TOTAL + WS-ORIG-AMOUNT
+                       > WS-DAILY-WITHDRAWAL-LIMIT
+                   MOVE '11' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+               ACCT-BALANCE OF ACCOUNT-RECORD - WS-ORIG-AMOUNT.
+           REWRITE ACCOUNT-RECORD.
+
+           MOVE LS-TXN-ACCT-ID TO WS-LOG-ACCT-ID.
+           COMPUTE WS-LOG-AMOUNT = 0 - WS-ORIG-AMOUNT.
+           MOVE LS-TXN-ORIG-ID TO WS-LOG-REF-ID.
+           PERFORM LOG-TRANSACTION.
+           MOVE '00' TO LS-RESULT-CODE.
+
+           IF WS-PAIR-FOUND = 'Y'
+               PERFORM REVERSE-PAIRED-LEG
+               IF NOT RES-OK
+                   PERFORM ROLLBACK-PRIMARY-REVERSAL
+               END-IF
+           END-IF.
+
+      *>   Reverses the linked leg of a transfer (a different account
+      *>   than LS-TXN-ACCT-ID), funds/daily-limit-checked the same
+      *>   way the primary leg above is. Leaves LS-RESULT-CODE set to
+      *>   the outcome; REVERSE-TRANSACTION rolls the primary leg back
+      *>   out if this fails, so a transfer reversal never posts only
+      *>   one side.
+       REVERSE-PAIRED-LEG.
+           MOVE WS-PAIR-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE '02' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH.
+
+           IF NOT ACCT-ACTIVE OF ACCOUNT-RECORD
+               MOVE '04' TO LS-RESULT-CODE
+               EXIT PARAGRAPH.
+
+           IF WS-PAIR-AMOUNT > 0
+               COMPUTE WS-AVAILABLE-FUNDS =
+                   ACCT-BALANCE OF ACCOUNT-RECORD
+                   + ACCT-OVERDRAFT-LIMIT OF ACCOUNT-RECORD
+               IF WS-AVAILABLE-FUNDS < WS-PAIR-AMOUNT
+                   MOVE '10' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE WS-PAIR-ACCT-ID TO WS-CHECK-ACCT-ID
+               PERFORM CHECK-DAILY-LIMIT
+               IF WS-DAILY-DEBIT-TOTAL + WS-PAIR-AMOUNT
+                       > WS-DAILY-WITHDRAWAL-LIMIT
+                   MOVE '11' TO LS-RESULT-CODE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+               ACCT-BALANCE OF ACCOUNT-RECORD - WS-PAIR-AMOUNT.
+           REWRITE ACCOUNT-RECORD.
+
+           MOVE WS-PAIR-ACCT-ID TO WS-LOG-ACCT-ID.
+           COMPUTE WS-LOG-AMOUNT = 0 - WS-PAIR-AMOUNT.
+           MOVE WS-PAIR-TRANS-ID TO WS-LOG-REF-ID.
+           PERFORM LOG-TRANSACTION.
+           MOVE '00' TO LS-RESULT-CODE.
+
+      *>   The paired leg could not be reversed - put the primary
+      *>   leg's own reversal back out and log a correcting entry,
+      *>   the same shape as TRANSFER's ROLLBACK-SOURCE-DEBIT.
+       ROLLBACK-PRIMARY-REVERSAL.
+           MOVE LS-TXN-ACCT-ID TO ACCT-ID OF ACCOUNT-RECORD.
+           READ ACCT-FILE
+               INVALID KEY
+                   EXIT PARAGRAPH.
+
+           COMPUTE ACCT-BALANCE OF ACCOUNT-RECORD =
+               ACCT-BALANCE OF ACCOUNT-RECORD + WS-ORIG-AMOUNT.
+           REWRITE ACCOUNT-RECORD.
+
+           MOVE LS-TXN-ACCT-ID TO WS-LOG-ACCT-ID.
+           MOVE WS-ORIG-AMOUNT TO WS-LOG-AMOUNT.
+           MOVE WS-LAST-LOGGED-ID TO WS-LOG-REF-ID.
+           PERFORM LOG-TRANSACTION.
+
+      *>   Finds the transfer leg linked to the original being
+      *>   reversed. The source leg logs with TRANS-REF-ID = 0 and the
+      *>   target leg logs with TRANS-REF-ID pointing back at the
+      *>   source leg's TRANS-ID (see TRANSFER), so: if the original
+      *>   is the source leg (WS-ORIG-REF-ID = 0), the paired leg is
+      *>   the 'T' row whose TRANS-REF-ID equals the original's own
+      *>   TRANS-ID; if the original is the target leg
+      *>   (WS-ORIG-REF-ID not zero), the paired leg is simply the row
+      *>   whose TRANS-ID equals WS-ORIG-REF-ID.
+       FIND-PAIRED-LEG.
+           MOVE 'N' TO WS-PAIR-FOUND.
+           MOVE 'N' TO WS-TRANS-EOF.
+
+           CLOSE TRANS-FILE.
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y' OR WS-PAIR-FOUND = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF WS-ORIG-REF-ID = 0
+                           IF TRANS-TYPE OF TRANS-RECORD = 'T'
+                                   AND TRANS-REF-ID OF TRANS-RECORD
+                                       = LS-TXN-ORIG-ID
+                               PERFORM CAPTURE-PAIRED-LEG
+                           END-IF
+                       ELSE
+                           IF TRANS-ID OF TRANS-RECORD
+                                   = WS-ORIG-REF-ID
+                               PERFORM CAPTURE-PAIRED-LEG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           OPEN EXTEND TRANS-FILE.
+
+       CAPTURE-PAIRED-LEG.
+           MOVE 'Y' TO WS-PAIR-FOUND.
+           MOVE TRANS-ACCT-ID OF TRANS-RECORD TO WS-PAIR-ACCT-ID.
+           MOVE TRANS-AMOUNT OF TRANS-RECORD TO WS-PAIR-AMOUNT.
+           MOVE TRANS-ID OF TRANS-RECORD TO WS-PAIR-TRANS-ID.
+
+      *>   Reports whether WS-CHECK-ORIG-ID has already been reversed,
+      *>   so REVERSE-TRANSACTION can block double-reversing the same
+      *>   entry (on either leg of a transfer).
+       CHECK-ALREADY-REVERSED.
+           MOVE 'N' TO WS-ALREADY-REVERSED.
+           MOVE 'N' TO WS-TRANS-EOF.
+
+           CLOSE TRANS-FILE.
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-TYPE OF TRANS-RECORD = 'R'
+                               AND TRANS-REF-ID OF TRANS-RECORD
+                                   = WS-CHECK-ORIG-ID
+                           MOVE 'Y' TO WS-ALREADY-REVERSED
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           OPEN EXTEND TRANS-FILE.
+
+      *>   Sums WS-CHECK-ACCT-ID's debit (withdrawal and outgoing
+      *>   transfer) activity already posted today into
+      *>   WS-DAILY-DEBIT-TOTAL, so the caller can add the amount
+      *>   being attempted and compare against
+      *>   WS-DAILY-WITHDRAWAL-LIMIT before posting. WS-CHECK-ACCT-ID
+      *>   is a dedicated working-storage field, set by the caller
+      *>   immediately before this PERFORM, rather than always using
+      *>   LS-TXN-ACCT-ID directly, since REVERSE-TRANSACTION needs to
+      *>   run this same check against the *other* leg's account when
+      *>   reversing a transfer. TRANS-FILE is open EXTEND for the rest
+      *>   of this run, so it is closed and reopened INPUT for the
+      *>   scan the same way FIND-ORIGINAL-TRANSACTION does, then put
+      *>   back afterward.
+       CHECK-DAILY-LIMIT.
+           MOVE 0 TO WS-DAILY-DEBIT-TOTAL.
+           MOVE 'N' TO WS-TRANS-EOF.
+
+           CLOSE TRANS-FILE.
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ACCT-ID OF TRANS-RECORD
+                               = WS-CHECK-ACCT-ID
+                           AND TRANS-DATE OF TRANS-RECORD
+                               = WS-CURRENT-DATE
+                           AND TRANS-AMOUNT OF TRANS-RECORD < 0
+                           COMPUTE WS-DAILY-DEBIT-TOTAL =
+                               WS-DAILY-DEBIT-TOTAL
+                               - TRANS-AMOUNT OF TRANS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           OPEN EXTEND TRANS-FILE.
+
+      *>   Scans trans.dat for the TRANS-ID/TRANS-ACCT-ID named by
+      *>   LS-TXN-ORIG-ID/LS-TXN-ACCT-ID. TRANS-FILE is open EXTEND
+      *>   for the rest of this run, so it is closed and reopened
+      *>   INPUT for the scan, then put back the way MAIN-PROCEDURE
+      *>   left it.
+       FIND-ORIGINAL-TRANSACTION.
+           MOVE 'N' TO WS-ORIG-FOUND.
+           MOVE 'N' TO WS-TRANS-EOF.
+
+           CLOSE TRANS-FILE.
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y' OR WS-ORIG-FOUND = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       IF TRANS-ID OF TRANS-RECORD = LS-TXN-ORIG-ID
+                           AND TRANS-ACCT-ID OF TRANS-RECORD
+                               = LS-TXN-ACCT-ID
+                           MOVE 'Y' TO WS-ORIG-FOUND
+                           MOVE TRANS-AMOUNT OF TRANS-RECORD
+                               TO WS-ORIG-AMOUNT
+                           MOVE TRANS-TYPE OF TRANS-RECORD
+                               TO WS-ORIG-TYPE
+                           MOVE TRANS-REF-ID OF TRANS-RECORD
+                               TO WS-ORIG-REF-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           OPEN EXTEND TRANS-FILE.
+
        LOG-TRANSACTION.
-           MOVE LS-TXN-ACCT-ID TO TRANS-ACCT-ID OF TRANS-RECORD.
+           MOVE WS-LOG-ACCT-ID TO TRANS-ACCT-ID OF TRANS-RECORD.
            MOVE LS-TXN-TYPE TO TRANS-TYPE OF TRANS-RECORD.
-           MOVE LS-TXN-AMOUNT TO TRANS-AMOUNT OF TRANS-RECORD.
+           MOVE WS-LOG-AMOUNT TO TRANS-AMOUNT OF TRANS-RECORD.
            MOVE WS-CURRENT-DATE TO TRANS-DATE OF TRANS-RECORD.
            MOVE WS-CURRENT-TIME TO TRANS-TIME OF TRANS-RECORD.
-           
-      *>   Generate a simple ID (Time based + Amount?) - A real system checks last ID.
-           COMPUTE TRANS-ID OF TRANS-RECORD = FUNCTION NUMVAL(WS-CURRENT-TIME) * 10.
-           
+           MOVE WS-LOG-REF-ID TO TRANS-REF-ID OF TRANS-RECORD.
+           MOVE ACCT-BALANCE OF ACCOUNT-RECORD
+               TO TRANS-BALANCE-AFTER OF TRANS-RECORD.
+
+           PERFORM GET-NEXT-TRANS-ID.
+           MOVE SEQ-LAST-ID TO TRANS-ID OF TRANS-RECORD.
+           MOVE SEQ-LAST-ID TO WS-LAST-LOGGED-ID.
+
            WRITE TRANS-RECORD.
+
+       GET-NEXT-TRANS-ID.
+           MOVE '1' TO SEQ-KEY.
+           READ SEQ-FILE
+               INVALID KEY
+                   MOVE 0 TO SEQ-LAST-ID
+                   WRITE SEQ-RECORD.
+
+           ADD 1 TO SEQ-LAST-ID.
+           REWRITE SEQ-RECORD.
